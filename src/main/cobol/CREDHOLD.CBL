@@ -0,0 +1,34 @@
+      *****************************************************************
+      * Program name:    CREDHOLD
+      * Original author: Dave Nicolette
+      *
+      * Shared credit-hold check, called by any program that needs to
+      * decide whether a customer's account should stop new invoices
+      * from going out: on hold when the account is over its credit
+      * limit or badly past due.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CREDHOLD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-DAYS-PAST-DUE         PIC 9(03) VALUE 60.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-BALANCE          PIC S9(07)V99.
+       01  LK-DAYS-PAST-DUE             PIC 9(03).
+       01  LK-CREDIT-LIMIT              PIC S9(07)V99.
+       01  LK-CREDIT-HOLD-FLAG          PIC X.
+           88  LK-CREDIT-HOLD               VALUE 'Y'.
+           88  LK-CREDIT-OK                  VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-BALANCE
+               LK-DAYS-PAST-DUE LK-CREDIT-LIMIT LK-CREDIT-HOLD-FLAG.
+
+       MAIN-LOGIC.
+           IF LK-CUSTOMER-BALANCE > LK-CREDIT-LIMIT
+                   OR LK-DAYS-PAST-DUE > WS-MAX-DAYS-PAST-DUE
+               SET LK-CREDIT-HOLD TO TRUE
+           ELSE
+               SET LK-CREDIT-OK TO TRUE
+           END-IF
+           GOBACK.
