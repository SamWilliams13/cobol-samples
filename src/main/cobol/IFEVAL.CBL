@@ -12,59 +12,76 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COND88.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  FILLER.
            05  RESULT-OF-COMPARE        PIC X(10).
            05  ALPHA-1                  PIC X(10).
-           05  ALPHA-2                  PIC X(10). 
+           05  ALPHA-2                  PIC X(10).
            05  NUMERIC-1                PIC S9(03).
            05  NUMERIC-2-X.
-               10  NUMERIC-2            PIC S9(13). 
+               10  NUMERIC-2            PIC S9(13).
+           05  WS-CUSTOMER-BALANCE      PIC S9(07)V99.
+           05  WS-DAYS-PAST-DUE         PIC 9(03).
+           05  WS-CREDIT-LIMIT          PIC S9(07)V99.
+           05  WS-CREDIT-HOLD-FLAG      PIC X.
+               88  WS-CREDIT-HOLD           VALUE 'Y'.
+               88  WS-CREDIT-OK             VALUE 'N'.
+           05  WS-AGING-BUCKET          PIC X(10).
+           05  WS-DUNNING-MESSAGE       PIC X(40).
 
        PROCEDURE DIVISION.
 
       *---------------------------------------------------------------
-      * Example 1: IF statement, 2 alphanumeric items.
+      * Example 1: IF statement, credit-hold decision.
+      *
+      * CREDHOLD is the shared subprogram INVCALC calls to decide
+      * whether a customer's account is over its limit, or too far
+      * past due, for another invoice to go out.
 
-           MOVE 'cucumber' TO ALPHA-1 
-           MOVE 'radish' TO ALPHA-2
+           MOVE 9500.00 TO WS-CUSTOMER-BALANCE
+           MOVE 75 TO WS-DAYS-PAST-DUE
+           MOVE 5000.00 TO WS-CREDIT-LIMIT
 
-      * Compare two alphanumeric items, conventional style
-           IF ALPHA-1 = ALPHA-2 
-               MOVE 'equal' TO RESULT-OF-COMPARE 
-           END-IF 
+      * Conventional style: call, then test the result
+           CALL 'CREDHOLD' USING WS-CUSTOMER-BALANCE WS-DAYS-PAST-DUE
+               WS-CREDIT-LIMIT WS-CREDIT-HOLD-FLAG
+           END-CALL
 
-           IF NOT ALPHA-1 = ALPHA-2    
-               MOVE 'different' TO RESULT-OF-COMPARE    
-           END-IF  
+           IF WS-CREDIT-HOLD
+               MOVE 'HOLD' TO RESULT-OF-COMPARE
+           END-IF
+
+           IF NOT WS-CREDIT-HOLD
+               MOVE 'CLEAR' TO RESULT-OF-COMPARE
+           END-IF
 
            DISPLAY RESULT-OF-COMPARE
 
-           IF ALPHA-1 = ALPHA-2    
-               MOVE 'equal' TO RESULT-OF-COMPARE   
-           ELSE   
-               MOVE 'different' TO RESULT-OF-COMPARE    
-           END-IF             
+      * Traditional style: IF/ELSE on the 88-level condition name
+           IF WS-CREDIT-HOLD
+               MOVE 'HOLD' TO RESULT-OF-COMPARE
+           ELSE
+               MOVE 'CLEAR' TO RESULT-OF-COMPARE
+           END-IF
 
-           DISPLAY RESULT-OF-COMPARE          
+           DISPLAY RESULT-OF-COMPARE
 
-      * Compare two alphanumeric items, traditional style 
-           IF ALPHA-1 = ALPHA-2 
-               MOVE 'equal' TO RESULT-OF-COMPARE.     
+      * Same check, account back within its limit and current
+           MOVE 1200.00 TO WS-CUSTOMER-BALANCE
+           MOVE 15 TO WS-DAYS-PAST-DUE
+           MOVE 10000.00 TO WS-CREDIT-LIMIT
 
-           IF ALPHA-1 = ALPHA-2 
-               MOVE 'equal' TO RESULT-OF-COMPARE
-           ELSE     
-               MOVE 'different' TO RESULT-OF-COMPARE.           
+           CALL 'CREDHOLD' USING WS-CUSTOMER-BALANCE WS-DAYS-PAST-DUE
+               WS-CREDIT-LIMIT WS-CREDIT-HOLD-FLAG
+           END-CALL
 
-           DISPLAY RESULT-OF-COMPARE.          
+           IF WS-CREDIT-HOLD
+               MOVE 'HOLD' TO RESULT-OF-COMPARE
+           ELSE
+               MOVE 'CLEAR' TO RESULT-OF-COMPARE
+           END-IF
 
-      * Compare two alphanumeric items, modern style 
-           if ALPHA-1 = ALPHA-2   
-               move 'equal' to RESULT-OF-COMPARE   
-           end-if              
-           
            DISPLAY RESULT-OF-COMPARE
       *---------------------------------------------------------------
       * Example 2: IF statement, alphanumeric field vs literal   
@@ -109,20 +126,36 @@
            DISPLAY RESULT-OF-COMPARE      
 
       *---------------------------------------------------------------
-      * Example 6: EVALUATE statement  
-
-           MOVE 8 TO NUMERIC-1  
-           MOVE 13 TO NUMERIC-2 
-
-           EVALUATE TRUE 
-               WHEN NUMERIC-1 GREATER NUMERIC-2 
-                  MOVE 'numeric-1' TO RESULT-OF-COMPARE   
-               WHEN NUMERIC-1 < NUMERIC-2 
-                  MOVE 'numeric-2' TO RESULT-OF-COMPARE    
-               WHEN ANY
-                  MOVE 'equal' TO RESULT-OF-COMPARE
+      * Example 6: EVALUATE statement, AR aging bucket / dunning
+      * message.
+      *
+      * WS-DAYS-PAST-DUE comes from the same customer-master snapshot
+      * CREDHOLD checks in Example 1; this sorts an account into an
+      * aging bucket and picks the matching dunning message.
+
+           MOVE 75 TO WS-DAYS-PAST-DUE
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-PAST-DUE = 0
+                  MOVE 'CURRENT' TO WS-AGING-BUCKET
+                  MOVE 'No action needed' TO WS-DUNNING-MESSAGE
+               WHEN WS-DAYS-PAST-DUE <= 30
+                  MOVE '1-30' TO WS-AGING-BUCKET
+                  MOVE 'Courtesy reminder' TO WS-DUNNING-MESSAGE
+               WHEN WS-DAYS-PAST-DUE <= 60
+                  MOVE '31-60' TO WS-AGING-BUCKET
+                  MOVE 'Send past-due notice' TO WS-DUNNING-MESSAGE
+               WHEN WS-DAYS-PAST-DUE <= 90
+                  MOVE '61-90' TO WS-AGING-BUCKET
+                  MOVE 'Second notice, call customer'
+                      TO WS-DUNNING-MESSAGE
+               WHEN OTHER
+                  MOVE '90+' TO WS-AGING-BUCKET
+                  MOVE 'Refer to collections' TO WS-DUNNING-MESSAGE
            END-EVALUATE
-           DISPLAY RESULT-OF-COMPARE
+
+           DISPLAY 'AGING BUCKET: ' WS-AGING-BUCKET
+           DISPLAY 'DUNNING MSG:  ' WS-DUNNING-MESSAGE
            .
 
 
