@@ -1,118 +1,993 @@
       *****************************************************************
-      * Program name:    INVCALC                           
-      * Original author: Dave Nicolette            
+      * Program name:    INVCALC
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to write typical business calculations in Cobol.
       *
-      * This program calculates invoice totals for fake invoice data.
+      * This program calculates invoice totals for invoices read from
+      * INVOICE-FILE, one invoice per header/detail group, and prints
+      * each one until end of file.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  INVCALC.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  FILLER. 
-           05  SALES-TAX-RATE           PIC SV9(5) VALUE 0.065.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SKU-MASTER-FILE ASSIGN TO "SKU-MASTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-RATE-FILE ASSIGN TO "TAX-RATE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO "EXCHANGE-RATE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GL-EXTRACT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "INVOICE-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-NUMBER-CONTROL-FILE
+               ASSIGN TO "INVOICE-NUMBER-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTOMER-MASTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAZMAT-MANIFEST-FILE
+               ASSIGN TO "HAZMAT-MANIFEST-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO "CONTROL-TOTALS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-FILE.
+       COPY INVREC.
+
+       FD  SKU-MASTER-FILE.
+       COPY SKUMAST.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  TAX-RATE-FILE.
+       COPY TAXRATE.
+
+       FD  EXCHANGE-RATE-FILE.
+       COPY EXCRATE.
+
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTRCT.
+
+       FD  HAZMAT-MANIFEST-FILE.
+       COPY HAZMAN.
+
+       FD  INVOICE-NUMBER-CONTROL-FILE.
+       COPY INVCTL.
+
+       FD  CONTROL-TOTALS-FILE.
+       COPY CTLTOTAL.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILLER.
+      * Home-state rate, used when an invoice's ship-to state is not
+      * found in TAX-RATE-TABLE.
+           05  HOME-SALES-TAX-RATE      PIC SV9(5) VALUE 0.065.
+      * Currency invoice totals are reported in when no exchange rate
+      * conversion is needed, and the default currency for an incoming
+      * invoice that does not name one.
+           05  HOME-CURRENCY-CODE       PIC X(03) VALUE 'USD'.
+           05  WS-EXCHANGE-EOF-FLAG     PIC X VALUE 'N'.
+               88  END-OF-EXCHANGE-RATE-FILE VALUE 'Y'.
+           05  WS-EXCHANGE-TABLE-COUNT  PIC S9(05) VALUE 0.
            05  WORKING-INDEX            PIC S9(04).
+           05  WS-TAX-EOF-FLAG          PIC X VALUE 'N'.
+               88  END-OF-TAX-RATE-FILE     VALUE 'Y'.
+           05  WS-TAX-TABLE-COUNT       PIC S9(05) VALUE 0.
+           05  RECON-LINE-TOTAL         PIC S9(07)V99.
+           05  RECON-LINE-TAX           PIC S9(05)V9(03).
+           05  RECON-TOTAL-BEFORE-TAX   PIC S9(07)V99.
+           05  RECON-TOTAL-SALES-TAX    PIC S9(05)V9(03).
+           05  RECON-TOTAL-WITH-TAX     PIC S9(07)V99.
            05  CUMULATIVE-PRICE-BEFORE-TAX PIC S9(07)V99.
            05  CUMULATIVE-PRICE-WITH-TAX   PIC S9(07)V99.
            05  CUMULATIVE-SALES-TAX     PIC S9(05)V9(03).
            05  LINE-WORKING-TOTAL       PIC S9(07)V99.
            05  LINE-WORKING-TAX         PIC S9(05)V9(03).
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-INVOICE-FILE      VALUE 'Y'.
+           05  WS-DETAIL-LINES-READ     PIC S9(05).
+           05  WS-REMAINING-LINE-COUNT  PIC S9(05).
+           05  WS-CONTINUATION-SEQ      PIC S9(03).
+           05  WS-ORIGINAL-INV-NUMBER   PIC X(08).
+           05  WS-SKU-EOF-FLAG          PIC X VALUE 'N'.
+               88  END-OF-SKU-MASTER-FILE   VALUE 'Y'.
+           05  WS-SKU-TABLE-COUNT       PIC S9(05) VALUE 0.
+           05  WS-SKU-INDEX             PIC S9(05).
+           05  WS-SKU-FOUND-FLAG        PIC X VALUE 'N'.
+               88  SKU-WAS-FOUND            VALUE 'Y'.
+           05  WS-PAGE-NUMBER           PIC 9(04) VALUE 0.
+           05  WS-LINES-ON-PAGE         PIC 9(03) VALUE 0.
+           05  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 50.
+           05  WS-NEXT-INVOICE-NUMBER   PIC 9(08) VALUE 0.
+           05  WS-PARSED-INV-NUMBER     PIC 9(08).
+           05  WS-CUSTOMER-EOF-FLAG     PIC X VALUE 'N'.
+               88  END-OF-CUSTOMER-MASTER-FILE VALUE 'Y'.
+           05  WS-CUSTOMER-TABLE-COUNT  PIC S9(05) VALUE 0.
+           05  WS-CREDIT-HOLD-FLAG      PIC X VALUE 'N'.
+               88  CUSTOMER-ON-CREDIT-HOLD  VALUE 'Y'.
+           05  WS-DATE-VALID-FLAG       PIC X.
+               88  INV-DATE-IS-VALID        VALUE 'Y'.
+           05  WS-CONTROL-RECORD-COUNT  PIC 9(07) VALUE 0.
+           05  WS-CONTROL-HASH-TOTAL    PIC 9(11) VALUE 0.
+           05  WS-CONTROL-INV-NUMBER    PIC 9(08).
+           05  WS-CONTROL-RUN-DATE      PIC X(08).
+           05  WS-CONTROL-RUN-TIME      PIC X(08).
+       01  WS-ERROR-LOG-FIELDS.
+           05  WS-ERR-PROGRAM-NAME      PIC X(08) VALUE 'INVCALC'.
+           05  WS-ERR-PARAGRAPH-NAME    PIC X(30).
+           05  WS-ERR-DESCRIPTION       PIC X(60).
+           05  WS-ERR-OFFENDING-DATA    PIC X(30).
+
+       01  WS-LINE-ITEM-COUNT-EDITED    PIC -(5)9.
+
+       01  RPT-PAGE-NUMBER-EDITED       PIC ZZZ9.
+
+       01  RPT-LINE-NUMBER-EDITED       PIC ZZZ9.
+
+       01  RPT-QUANTITY-EDITED          PIC ZZZZ9.
+
+       01  RPT-UNIT-PRICE-EDITED        PIC Z(5)9.99-.
+
+       01  RPT-TOTAL-AMOUNT-EDITED      PIC Z(6)9.99-.
+
+       01  RPT-TOTAL-WITH-TAX-EDITED    PIC Z(6)9.99-.
+
+       01  RPT-TOTAL-TAX-EDITED         PIC Z(4)9.999-.
+
+       01  SKU-TABLE.
+           05  SKU-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-SKU-TABLE-COUNT
+                   INDEXED BY SKU-TABLE-IDX.
+               10  SKU-TBL-SKU          PIC X(10).
+               10  SKU-TBL-DESCRIPTION  PIC X(20).
+               10  SKU-TBL-UNIT-PRICE   PIC S9(05)V99.
+
+       01  TAX-RATE-TABLE.
+           05  TAX-TABLE-ENTRY OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WS-TAX-TABLE-COUNT
+                   INDEXED BY TAX-TABLE-IDX.
+               10  TAX-TBL-STATE-CODE   PIC X(02).
+               10  TAX-TBL-TAX-RATE     PIC SV9(05).
+
+       01  EXCHANGE-RATE-TABLE.
+           05  EXCHANGE-TABLE-ENTRY OCCURS 1 TO 30 TIMES
+                   DEPENDING ON WS-EXCHANGE-TABLE-COUNT
+                   INDEXED BY EXCHANGE-TABLE-IDX.
+               10  EXR-TBL-CURRENCY-CODE PIC X(03).
+               10  EXR-TBL-EXCHANGE-RATE PIC S9(03)V9(06).
+
+       01  CUSTOMER-TABLE.
+           05  CUSTOMER-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-CUSTOMER-TABLE-COUNT
+                   INDEXED BY CUSTOMER-TABLE-IDX.
+               10  CUST-TBL-NAME        PIC X(19).
+               10  CUST-TBL-BALANCE     PIC S9(07)V99.
+               10  CUST-TBL-DAYS-PAST-DUE PIC 9(03).
+               10  CUST-TBL-CREDIT-LIMIT PIC S9(07)V99.
 
        01  INVOICE.
-           05  INV-DATE                 PIC X(08). 
-           05  INV-NUMBER               PIC X(08). 
+           05  INV-DATE                 PIC X(08).
+           05  INV-NUMBER               PIC X(08).
            05  INV-TOTAL-AMOUNT         PIC S9(07)V99  .
-           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 . 
+           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 .
            05  INV-TOTAL-SALES-TAX      PIC S9(05)V9(03) .
-           05  INV-RETURN               PIC X.  
+           05  INV-RETURN               PIC X.
+               88  INV-IS-CREDIT-MEMO       VALUE 'Y'.
+           05  INV-CUSTOMER-NAME        PIC X(19).
+           05  INV-SHIP-STATE           PIC X(02).
+           05  INV-CURRENCY-CODE        PIC X(03).
+           05  INV-EXCHANGE-RATE        PIC S9(03)V9(06).
+           05  INV-SALES-TAX-RATE       PIC SV9(05).
+           05  INV-CONTINUATION-FLAG    PIC X VALUE 'N'.
+               88  INV-IS-A-CONTINUATION    VALUE 'Y'.
+           05  INV-CONTINUATION-OF      PIC X(08).
            05  INV-LINE-ITEM-COUNT      PIC S9(05) .
            05  INV-LINE OCCURS 100 TIMES.
-               10  INV-LINE-SKU         PIC X(10). 
-               10  INV-LINE-UNIT-PRICE  PIC S9(05)V99 . 
+               10  INV-LINE-SKU         PIC X(10).
+               10  INV-LINE-UNIT-PRICE  PIC S9(05)V99 .
                10  INV-LINE-QUANTITY    PIC S9(05) .
-               10  INV-LINE-TAXABLE     PIC X.        
+               10  INV-LINE-TAXABLE     PIC X.
+               10  INV-LINE-HAZMAT      PIC X.
+                   88  INV-LINE-IS-HAZMAT       VALUE 'Y'.
+               10  INV-LINE-SKU-STATUS  PIC X(02) VALUE 'OK'.
+                   88  INV-LINE-SKU-OK          VALUE 'OK'.
+                   88  INV-LINE-SKU-NOT-FOUND   VALUE 'NF'.
+                   88  INV-LINE-SKU-PRICE-ERROR VALUE 'PE'.
 
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           PERFORM LOAD-SKU-MASTER
+           PERFORM LOAD-TAX-RATES
+           PERFORM LOAD-EXCHANGE-RATES
+           PERFORM LOAD-CUSTOMER-MASTER
+           PERFORM LOAD-INVOICE-NUMBER-CONTROL
+           OPEN INPUT INVOICE-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT HAZMAT-MANIFEST-FILE
+           PERFORM READ-NEXT-INVOICE
+           PERFORM UNTIL END-OF-INVOICE-FILE
+               PERFORM CHECK-CUSTOMER-CREDIT-HOLD
+               PERFORM PROCESS-INVOICE-CHUNK
+               PERFORM UNTIL WS-REMAINING-LINE-COUNT = 0
+                       OR END-OF-INVOICE-FILE
+                   PERFORM BUILD-CONTINUATION-INVOICE
+                   PERFORM PROCESS-INVOICE-CHUNK
+               END-PERFORM
+               PERFORM READ-NEXT-INVOICE
+           END-PERFORM
+           CLOSE INVOICE-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE REPORT-FILE
+           CLOSE HAZMAT-MANIFEST-FILE
+           PERFORM SAVE-INVOICE-NUMBER-CONTROL
+           PERFORM WRITE-CONTROL-TOTALS
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * Totals, prints and extracts one invoice's worth of detail
+      * lines - at most the 100 lines INV-LINE can hold. Called once
+      * per invoice header and again for each continuation invoice
+      * built by BUILD-CONTINUATION-INVOICE.
+
+       PROCESS-INVOICE-CHUNK.
+           PERFORM CALCULATE-INVOICE-TOTALS
+           PERFORM RECONCILE-INVOICE-TOTALS
+           PERFORM PRINT-INVOICE-DETAILS
+           PERFORM WRITE-GL-EXTRACT-RECORD
+           PERFORM WRITE-HAZMAT-MANIFEST-RECORDS
+           ADD 1 TO WS-CONTROL-RECORD-COUNT
+           MOVE INV-NUMBER TO WS-CONTROL-INV-NUMBER
+           ADD WS-CONTROL-INV-NUMBER TO WS-CONTROL-HASH-TOTAL.
+
+      *---------------------------------------------------------------
+      * Reads one invoice (a header record followed by its detail
+      * records) from INVOICE-FILE into the INVOICE working-storage
+      * area.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-FILE
+               AT END
+                   SET END-OF-INVOICE-FILE TO TRUE
+               NOT AT END
+                   IF NOT IFR-IS-HEADER
+                       DISPLAY 'INVCALC: expected header record, got '
+                           IFR-RECORD-TYPE
+                       SET END-OF-INVOICE-FILE TO TRUE
+                   ELSE
+                       MOVE IFR-INV-DATE TO INV-DATE
+                       PERFORM VALIDATE-INVOICE-DATE
+                       PERFORM ASSIGN-INVOICE-NUMBER
+                       MOVE 'N' TO INV-CONTINUATION-FLAG
+                       MOVE SPACES TO INV-CONTINUATION-OF
+                       MOVE INV-NUMBER TO WS-ORIGINAL-INV-NUMBER
+                       MOVE 0 TO WS-CONTINUATION-SEQ
+                       MOVE IFR-INV-RETURN TO INV-RETURN
+                       MOVE IFR-CUSTOMER-NAME TO INV-CUSTOMER-NAME
+                       MOVE IFR-SHIP-STATE TO INV-SHIP-STATE
+                       IF IFR-CURRENCY-CODE = SPACES
+                           MOVE HOME-CURRENCY-CODE TO INV-CURRENCY-CODE
+                       ELSE
+                           MOVE IFR-CURRENCY-CODE TO INV-CURRENCY-CODE
+                       END-IF
+                       PERFORM LOOKUP-EXCHANGE-RATE
+                       MOVE IFR-LINE-COUNT TO INV-LINE-ITEM-COUNT
+                       PERFORM VALIDATE-LINE-ITEM-COUNT
+                       MOVE INV-LINE-ITEM-COUNT
+                           TO WS-REMAINING-LINE-COUNT
+                       PERFORM LOOKUP-TAX-RATE
+                       PERFORM READ-INVOICE-DETAIL-LINES
+                   END-IF
+           END-READ.
+
+      *---------------------------------------------------------------
+      * Calls the shared LOGERROR routine to append one record to
+      * ERROR-LOG-FILE for the problem just found. WS-ERR-PARAGRAPH-
+      * NAME, WS-ERR-DESCRIPTION and WS-ERR-OFFENDING-DATA must be set
+      * by the calling paragraph before this is performed.
+
+       LOG-INVOICE-ERROR.
+           CALL 'LOGERROR' USING WS-ERR-PROGRAM-NAME
+               WS-ERR-PARAGRAPH-NAME WS-ERR-DESCRIPTION
+               WS-ERR-OFFENDING-DATA
+           END-CALL.
+
+      *---------------------------------------------------------------
+      * Calls the shared DATECHK routine to confirm INV-DATE is a real
+      * calendar date before it can reach the printed report or the
+      * GL extract. An invalid date is only warned about here; it
+      * still goes out on the invoice since no correct value is known
+      * to substitute for it.
+
+       VALIDATE-INVOICE-DATE.
+           CALL 'DATECHK' USING INV-DATE WS-DATE-VALID-FLAG
+           END-CALL
+           IF NOT INV-DATE-IS-VALID
+               DISPLAY '*** WARNING: invoice date ' INV-DATE
+                   ' is not a valid calendar date ***'
+               MOVE 'VALIDATE-INVOICE-DATE' TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'invoice date is not a valid calendar date'
+                   TO WS-ERR-DESCRIPTION
+               MOVE INV-DATE TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-INVOICE-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Confirms INV-LINE-ITEM-COUNT is a sane number of detail
+      * records to read before READ-INVOICE-DETAIL-LINES runs a
+      * PERFORM VARYING loop against it: a zero or negative count
+      * would otherwise leave the invoice with no lines read from a
+      * header that actually has detail records following it. A count
+      * over 100 will not fit in one pass of INV-LINE, so it is only
+      * logged here; READ-INVOICE-DETAIL-LINES and the continuation-
+      * invoice logic in MAIN-LOGIC split it across as many 100-line
+      * chunks as it takes instead of overrunning the table.
+
+       VALIDATE-LINE-ITEM-COUNT.
+           IF INV-LINE-ITEM-COUNT NOT > 0
+               DISPLAY '*** WARNING: invoice ' INV-NUMBER
+                   ' has a non-positive line item count '
+                   INV-LINE-ITEM-COUNT ' - treating as zero lines ***'
+               MOVE 'VALIDATE-LINE-ITEM-COUNT'
+                   TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'invoice line item count is not positive'
+                   TO WS-ERR-DESCRIPTION
+               MOVE INV-LINE-ITEM-COUNT TO WS-LINE-ITEM-COUNT-EDITED
+               MOVE WS-LINE-ITEM-COUNT-EDITED TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-INVOICE-ERROR
+               MOVE 0 TO INV-LINE-ITEM-COUNT
+           ELSE
+               IF INV-LINE-ITEM-COUNT > 100
+                   DISPLAY '*** WARNING: invoice ' INV-NUMBER ' has '
+                       INV-LINE-ITEM-COUNT ' line items - splitting '
+                       'across continuation invoices ***'
+                   MOVE 'VALIDATE-LINE-ITEM-COUNT'
+                       TO WS-ERR-PARAGRAPH-NAME
+                   MOVE 'invoice line item count exceeds 100-line max'
+                       TO WS-ERR-DESCRIPTION
+                   MOVE INV-LINE-ITEM-COUNT
+                       TO WS-LINE-ITEM-COUNT-EDITED
+                   MOVE WS-LINE-ITEM-COUNT-EDITED
+                       TO WS-ERR-OFFENDING-DATA
+                   PERFORM LOG-INVOICE-ERROR
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Sets INV-NUMBER for the invoice header just read. A blank
+      * IFR-INV-NUMBER means the incoming invoice has not been
+      * numbered yet, so the next number is drawn from the control
+      * sequence; otherwise the incoming number is kept and the
+      * control sequence is advanced to match if it was running
+      * behind, so later auto-assigned numbers never collide with it.
+
+       ASSIGN-INVOICE-NUMBER.
+           IF IFR-INV-NUMBER = SPACES
+               ADD 1 TO WS-NEXT-INVOICE-NUMBER
+               MOVE WS-NEXT-INVOICE-NUMBER TO INV-NUMBER
+           ELSE
+               MOVE IFR-INV-NUMBER TO INV-NUMBER
+               MOVE IFR-INV-NUMBER TO WS-PARSED-INV-NUMBER
+               IF WS-PARSED-INV-NUMBER > WS-NEXT-INVOICE-NUMBER
+                   MOVE WS-PARSED-INV-NUMBER TO WS-NEXT-INVOICE-NUMBER
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Reads the next chunk of detail records off INVOICE-FILE into
+      * INV-LINE, at most the 100 lines the table can hold. Anything
+      * past that stays on WS-REMAINING-LINE-COUNT for the next call,
+      * made from BUILD-CONTINUATION-INVOICE once this chunk has been
+      * totaled and printed.
+
+       READ-INVOICE-DETAIL-LINES.
+           IF WS-REMAINING-LINE-COUNT > 100
+               MOVE 100 TO INV-LINE-ITEM-COUNT
+           ELSE
+               MOVE WS-REMAINING-LINE-COUNT TO INV-LINE-ITEM-COUNT
+           END-IF
+           SUBTRACT INV-LINE-ITEM-COUNT FROM WS-REMAINING-LINE-COUNT
+           MOVE 0 TO WS-DETAIL-LINES-READ
+           PERFORM VARYING WORKING-INDEX FROM 1 BY 1
+               UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+               READ INVOICE-FILE
+                   AT END
+                       DISPLAY 'INVCALC: unexpected end of file '
+                           'reading detail lines for invoice '
+                           INV-NUMBER
+                       SET END-OF-INVOICE-FILE TO TRUE
+                   NOT AT END
+                       IF NOT IFR-IS-DETAIL
+                           DISPLAY 'INVCALC: expected detail record '
+                               'for invoice ' INV-NUMBER
+                           SET END-OF-INVOICE-FILE TO TRUE
+                       ELSE
+                           MOVE IFR-SKU
+                               TO INV-LINE-SKU(WORKING-INDEX)
+                           MOVE IFR-UNIT-PRICE
+                               TO INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                           MOVE IFR-QUANTITY
+                               TO INV-LINE-QUANTITY(WORKING-INDEX)
+                           MOVE IFR-TAXABLE
+                               TO INV-LINE-TAXABLE(WORKING-INDEX)
+                           MOVE IFR-HAZMAT
+                               TO INV-LINE-HAZMAT(WORKING-INDEX)
+                           ADD 1 TO WS-DETAIL-LINES-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *---------------------------------------------------------------
+      * Starts a continuation invoice for the line items left over on
+      * WS-REMAINING-LINE-COUNT once the prior chunk filled INV-LINE:
+      * draws a new invoice number off the same control sequence
+      * ASSIGN-INVOICE-NUMBER uses, flags the invoice as a
+      * continuation of WS-ORIGINAL-INV-NUMBER, and reads the next
+      * chunk of detail lines for it. INV-DATE, INV-CUSTOMER-NAME,
+      * INV-SHIP-STATE, INV-RETURN and INV-SALES-TAX-RATE all carry
+      * forward unchanged since a continuation invoice is still part
+      * of the same order.
+
+       BUILD-CONTINUATION-INVOICE.
+           ADD 1 TO WS-CONTINUATION-SEQ
+           SET INV-IS-A-CONTINUATION TO TRUE
+           MOVE WS-ORIGINAL-INV-NUMBER TO INV-CONTINUATION-OF
+           ADD 1 TO WS-NEXT-INVOICE-NUMBER
+           MOVE WS-NEXT-INVOICE-NUMBER TO INV-NUMBER
+           PERFORM READ-INVOICE-DETAIL-LINES.
+
+      *---------------------------------------------------------------
+      * Loads the product master into SKU-TABLE once at program start
+      * so each invoice line can be validated against it.
+
+       LOAD-SKU-MASTER.
+           OPEN INPUT SKU-MASTER-FILE
+           PERFORM UNTIL END-OF-SKU-MASTER-FILE
+               READ SKU-MASTER-FILE
+                   AT END
+                       SET END-OF-SKU-MASTER-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKU-TABLE-COUNT
+                       MOVE SKM-SKU
+                           TO SKU-TBL-SKU(WS-SKU-TABLE-COUNT)
+                       MOVE SKM-DESCRIPTION
+                           TO SKU-TBL-DESCRIPTION(WS-SKU-TABLE-COUNT)
+                       MOVE SKM-UNIT-PRICE
+                           TO SKU-TBL-UNIT-PRICE(WS-SKU-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SKU-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * Loads the ship-to-state sales-tax-rate table into
+      * TAX-RATE-TABLE once at program start.
+
+       LOAD-TAX-RATES.
+           OPEN INPUT TAX-RATE-FILE
+           PERFORM UNTIL END-OF-TAX-RATE-FILE
+               READ TAX-RATE-FILE
+                   AT END
+                       SET END-OF-TAX-RATE-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TAX-TABLE-COUNT
+                       MOVE TXR-STATE-CODE
+                           TO TAX-TBL-STATE-CODE(WS-TAX-TABLE-COUNT)
+                       MOVE TXR-TAX-RATE
+                           TO TAX-TBL-TAX-RATE(WS-TAX-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TAX-RATE-FILE.
+
+      *---------------------------------------------------------------
+      * Loads the currency-exchange-rate table into EXCHANGE-RATE-
+      * TABLE once at program start so each invoice's currency can be
+      * converted to the home currency for the GL extract.
+
+       LOAD-EXCHANGE-RATES.
+           OPEN INPUT EXCHANGE-RATE-FILE
+           PERFORM UNTIL END-OF-EXCHANGE-RATE-FILE
+               READ EXCHANGE-RATE-FILE
+                   AT END
+                       SET END-OF-EXCHANGE-RATE-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EXCHANGE-TABLE-COUNT
+                       MOVE EXR-CURRENCY-CODE
+                           TO EXR-TBL-CURRENCY-CODE
+                               (WS-EXCHANGE-TABLE-COUNT)
+                       MOVE EXR-EXCHANGE-RATE
+                           TO EXR-TBL-EXCHANGE-RATE
+                               (WS-EXCHANGE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE EXCHANGE-RATE-FILE.
+
       *---------------------------------------------------------------
-      * Example 1: Invoice total calculation 
-
-           MOVE '20230914' TO INV-DATE  
-           MOVE 'Sample 1' TO INV-NUMBER 
-           MOVE 3 TO INV-LINE-ITEM-COUNT   
-           
-           MOVE 'PROD004411' TO INV-LINE-SKU(1)  
-           MOVE 18.55 TO INV-LINE-UNIT-PRICE(1)
-           MOVE 2 TO INV-LINE-QUANTITY(1)
-           
-           MOVE 'PROD004412' TO INV-LINE-SKU(2)  
-           MOVE 6.32 TO INV-LINE-UNIT-PRICE(2)
-           MOVE 4 TO INV-LINE-QUANTITY(2)
-           
-           MOVE 'PROD004413' TO INV-LINE-SKU(3)  
-           MOVE 2.28 TO INV-LINE-UNIT-PRICE(3)
-           MOVE 8 TO INV-LINE-QUANTITY(3)
-
-           MOVE 0 TO CUMULATIVE-PRICE-BEFORE-TAX 
-                        CUMULATIVE-PRICE-WITH-TAX 
-                        CUMULATIVE-SALES-TAX 
+      * Loads the accounts-receivable snapshot into CUSTOMER-TABLE
+      * once at program start so each invoice's customer can be
+      * checked for a credit hold before it is processed.
+
+       LOAD-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           PERFORM UNTIL END-OF-CUSTOMER-MASTER-FILE
+               READ CUSTOMER-MASTER-FILE
+                   AT END
+                       SET END-OF-CUSTOMER-MASTER-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMER-TABLE-COUNT
+                       MOVE CST-CUSTOMER-NAME
+                           TO CUST-TBL-NAME(WS-CUSTOMER-TABLE-COUNT)
+                       MOVE CST-BALANCE
+                           TO CUST-TBL-BALANCE(WS-CUSTOMER-TABLE-COUNT)
+                       MOVE CST-DAYS-PAST-DUE
+                           TO CUST-TBL-DAYS-PAST-DUE
+                               (WS-CUSTOMER-TABLE-COUNT)
+                       MOVE CST-CREDIT-LIMIT
+                           TO CUST-TBL-CREDIT-LIMIT
+                               (WS-CUSTOMER-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * Looks up the current invoice's customer in CUSTOMER-TABLE and
+      * calls the shared CREDHOLD routine to decide whether the
+      * account is on credit hold. A customer not on file is treated
+      * as clear, since there is nothing to check against.
+
+       CHECK-CUSTOMER-CREDIT-HOLD.
+           MOVE 'N' TO WS-CREDIT-HOLD-FLAG
+           SET CUSTOMER-TABLE-IDX TO 1
+           SEARCH CUSTOMER-TABLE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CUST-TBL-NAME(CUSTOMER-TABLE-IDX)
+                       = INV-CUSTOMER-NAME
+                   CALL 'CREDHOLD' USING
+                       CUST-TBL-BALANCE(CUSTOMER-TABLE-IDX)
+                       CUST-TBL-DAYS-PAST-DUE(CUSTOMER-TABLE-IDX)
+                       CUST-TBL-CREDIT-LIMIT(CUSTOMER-TABLE-IDX)
+                       WS-CREDIT-HOLD-FLAG
+                   END-CALL
+           END-SEARCH
+           IF CUSTOMER-ON-CREDIT-HOLD
+               DISPLAY '*** WARNING: customer ' INV-CUSTOMER-NAME
+                   ' is on credit hold - invoice ' INV-NUMBER
+                   ' still being processed ***'
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Reads the last invoice number assigned by a prior run from
+      * INVOICE-NUMBER-CONTROL-FILE so this run's auto-assigned
+      * numbers (see READ-NEXT-INVOICE) continue the sequence without
+      * gaps or duplicates. A missing control file starts the
+      * sequence at zero.
+
+       LOAD-INVOICE-NUMBER-CONTROL.
+           OPEN INPUT INVOICE-NUMBER-CONTROL-FILE
+           READ INVOICE-NUMBER-CONTROL-FILE
+               AT END
+                   MOVE 0 TO WS-NEXT-INVOICE-NUMBER
+               NOT AT END
+                   MOVE INC-LAST-INVOICE-NUMBER
+                       TO WS-NEXT-INVOICE-NUMBER
+           END-READ
+           CLOSE INVOICE-NUMBER-CONTROL-FILE.
+
+      *---------------------------------------------------------------
+      * Rewrites INVOICE-NUMBER-CONTROL-FILE with the highest invoice
+      * number used during this run, whether auto-assigned or already
+      * present on an incoming header record.
+
+       SAVE-INVOICE-NUMBER-CONTROL.
+           OPEN OUTPUT INVOICE-NUMBER-CONTROL-FILE
+           MOVE WS-NEXT-INVOICE-NUMBER TO INC-LAST-INVOICE-NUMBER
+           WRITE INVOICE-NUMBER-CONTROL-RECORD
+           CLOSE INVOICE-NUMBER-CONTROL-FILE.
+
+      *---------------------------------------------------------------
+      * Appends this run's record count and invoice-number hash total
+      * to CONTROL-TOTALS-FILE so BATCHRUN can print a balancing
+      * report across the whole nightly batch once every step has run.
+
+       WRITE-CONTROL-TOTALS.
+           ACCEPT WS-CONTROL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CONTROL-RUN-TIME FROM TIME
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           MOVE 'INVCALC' TO CTL-PROGRAM-NAME
+           MOVE WS-CONTROL-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-CONTROL-HASH-TOTAL TO CTL-HASH-TOTAL
+           MOVE WS-CONTROL-RUN-DATE TO CTL-RUN-DATE
+           MOVE WS-CONTROL-RUN-TIME TO CTL-RUN-TIME
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTALS-FILE.
+
+      *---------------------------------------------------------------
+      * Sets INV-SALES-TAX-RATE from TAX-RATE-TABLE for the current
+      * invoice's ship-to state. Falls back to HOME-SALES-TAX-RATE
+      * and warns when the state is not in the table.
+
+       LOOKUP-TAX-RATE.
+           SET TAX-TABLE-IDX TO 1
+           SEARCH TAX-TABLE-ENTRY
+               AT END
+                   DISPLAY 'INVCALC: no tax rate on file for state '
+                       INV-SHIP-STATE ' - using home rate'
+                   MOVE 'LOOKUP-TAX-RATE' TO WS-ERR-PARAGRAPH-NAME
+                   MOVE 'no tax rate on file for ship-to state'
+                       TO WS-ERR-DESCRIPTION
+                   MOVE INV-SHIP-STATE TO WS-ERR-OFFENDING-DATA
+                   PERFORM LOG-INVOICE-ERROR
+                   MOVE HOME-SALES-TAX-RATE TO INV-SALES-TAX-RATE
+               WHEN TAX-TBL-STATE-CODE(TAX-TABLE-IDX)
+                       = INV-SHIP-STATE
+                   MOVE TAX-TBL-TAX-RATE(TAX-TABLE-IDX)
+                       TO INV-SALES-TAX-RATE
+           END-SEARCH.
+
+      *---------------------------------------------------------------
+      * Sets INV-EXCHANGE-RATE for the current invoice's currency.
+      * The home currency always converts at 1-to-1; any other
+      * currency not on file falls back to 1-to-1 as well, with a
+      * warning, since there is no rate to convert it correctly.
+
+       LOOKUP-EXCHANGE-RATE.
+           IF INV-CURRENCY-CODE = HOME-CURRENCY-CODE
+               MOVE 1 TO INV-EXCHANGE-RATE
+           ELSE
+               SET EXCHANGE-TABLE-IDX TO 1
+               SEARCH EXCHANGE-TABLE-ENTRY
+                   AT END
+                       DISPLAY 'INVCALC: no exchange rate on file for '
+                           'currency ' INV-CURRENCY-CODE
+                           ' - using 1-to-1 rate'
+                       MOVE 'LOOKUP-EXCHANGE-RATE'
+                           TO WS-ERR-PARAGRAPH-NAME
+                       MOVE 'no exchange rate on file for currency'
+                           TO WS-ERR-DESCRIPTION
+                       MOVE INV-CURRENCY-CODE TO WS-ERR-OFFENDING-DATA
+                       PERFORM LOG-INVOICE-ERROR
+                       MOVE 1 TO INV-EXCHANGE-RATE
+                   WHEN EXR-TBL-CURRENCY-CODE(EXCHANGE-TABLE-IDX)
+                           = INV-CURRENCY-CODE
+                       MOVE EXR-TBL-EXCHANGE-RATE(EXCHANGE-TABLE-IDX)
+                           TO INV-EXCHANGE-RATE
+               END-SEARCH
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Looks up INV-LINE-SKU(WORKING-INDEX) in SKU-TABLE. Flags the
+      * line NOT-FOUND when no master record matches, or PRICE-ERROR
+      * when the invoice line's unit price does not agree with the
+      * master price.
+
+       VALIDATE-INVOICE-LINE-SKU.
+           MOVE 'N' TO WS-SKU-FOUND-FLAG
+           SET SKU-TABLE-IDX TO 1
+           SEARCH SKU-TABLE-ENTRY
+               AT END
+                   SET INV-LINE-SKU-NOT-FOUND(WORKING-INDEX) TO TRUE
+                   MOVE 'VALIDATE-INVOICE-LINE-SKU'
+                       TO WS-ERR-PARAGRAPH-NAME
+                   MOVE 'invoice line SKU not found in product master'
+                       TO WS-ERR-DESCRIPTION
+                   MOVE INV-LINE-SKU(WORKING-INDEX)
+                       TO WS-ERR-OFFENDING-DATA
+                   PERFORM LOG-INVOICE-ERROR
+               WHEN SKU-TBL-SKU(SKU-TABLE-IDX)
+                       = INV-LINE-SKU(WORKING-INDEX)
+                   MOVE 'Y' TO WS-SKU-FOUND-FLAG
+                   IF SKU-TBL-UNIT-PRICE(SKU-TABLE-IDX)
+                           NOT = INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                       SET INV-LINE-SKU-PRICE-ERROR(WORKING-INDEX)
+                           TO TRUE
+                       MOVE 'VALIDATE-INVOICE-LINE-SKU'
+                           TO WS-ERR-PARAGRAPH-NAME
+                       MOVE 'line price does not match master price'
+                           TO WS-ERR-DESCRIPTION
+                       MOVE INV-LINE-SKU(WORKING-INDEX)
+                           TO WS-ERR-OFFENDING-DATA
+                       PERFORM LOG-INVOICE-ERROR
+                   ELSE
+                       SET INV-LINE-SKU-OK(WORKING-INDEX) TO TRUE
+                   END-IF
+           END-SEARCH.
+
+      *---------------------------------------------------------------
+      * Invoice total calculation
+
+       CALCULATE-INVOICE-TOTALS.
+           MOVE 0 TO CUMULATIVE-PRICE-BEFORE-TAX
+                        CUMULATIVE-PRICE-WITH-TAX
+                        CUMULATIVE-SALES-TAX
                         WORKING-INDEX
-                    
+
            PERFORM
-                   VARYING WORKING-INDEX 
-                   FROM 1 BY 1 
-                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT 
-                   MOVE 0 
-                       TO LINE-WORKING-TOTAL 
+                   VARYING WORKING-INDEX
+                   FROM 1 BY 1
+                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+                   MOVE 0
+                       TO LINE-WORKING-TOTAL
                           LINE-WORKING-TAX
-                   MULTIPLY 
-                       INV-LINE-QUANTITY(WORKING-INDEX) 
-                       BY INV-LINE-UNIT-PRICE(WORKING-INDEX) 
-                       GIVING LINE-WORKING-TOTAL 
-                   END-MULTIPLY 
-                   ADD LINE-WORKING-TOTAL 
-                       TO CUMULATIVE-PRICE-BEFORE-TAX
-                   END-ADD    
+                   PERFORM VALIDATE-INVOICE-LINE-SKU
+                   MULTIPLY
+                       INV-LINE-QUANTITY(WORKING-INDEX)
+                       BY INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                       GIVING LINE-WORKING-TOTAL
+                   END-MULTIPLY
+                   IF NOT INV-LINE-IS-HAZMAT(WORKING-INDEX)
                        MULTIPLY LINE-WORKING-TOTAL
-                           BY SALES-TAX-RATE 
+                           BY INV-SALES-TAX-RATE
                            GIVING LINE-WORKING-TAX
-                       END-MULTIPLY 
-                       ADD LINE-WORKING-TAX 
-                           TO LINE-WORKING-TOTAL    
-                   ADD LINE-WORKING-TOTAL 
-                       TO CUMULATIVE-PRICE-WITH-TAX
-                   END-ADD     
-                   ADD LINE-WORKING-TAX 
-                       TO CUMULATIVE-SALES-TAX    
-                   END-ADD
-           END-PERFORM.   
-
-           MOVE CUMULATIVE-SALES-TAX TO INV-TOTAL-SALES-TAX 
-           MOVE CUMULATIVE-PRICE-BEFORE-TAX  TO INV-TOTAL-BEFORE-TAX 
-           MOVE CUMULATIVE-PRICE-WITH-TAX TO INV-TOTAL-AMOUNT.    
-
-
-       PRINT-INVOICE-DETAILS. 
-           DISPLAY " " 
-           DISPLAY '----------------------------------------'
-           DISPLAY 'Invoice Number:   ' INV-NUMBER
-           DISPLAY 'Invoice Date:     ' INV-DATE     
-           DISPLAY 'Total Amount:     ' INV-TOTAL-AMOUNT  
-           DISPLAY 'Total Before Tax: ' INV-TOTAL-BEFORE-TAX 
-           DISPLAY 'Total Sales Tax:    ' INV-TOTAL-SALES-TAX
-           DISPLAY 'Sales Tax Rate:     ' SALES-TAX-RATE  
-
-           PERFORM 
+                       END-MULTIPLY
+                   END-IF
+                   IF INV-IS-CREDIT-MEMO
+                       SUBTRACT LINE-WORKING-TOTAL
+                           FROM CUMULATIVE-PRICE-BEFORE-TAX
+                       SUBTRACT LINE-WORKING-TAX
+                           FROM CUMULATIVE-SALES-TAX
+                       ADD LINE-WORKING-TAX TO LINE-WORKING-TOTAL
+                       SUBTRACT LINE-WORKING-TOTAL
+                           FROM CUMULATIVE-PRICE-WITH-TAX
+                   ELSE
+                       ADD LINE-WORKING-TOTAL
+                           TO CUMULATIVE-PRICE-BEFORE-TAX
+                       ADD LINE-WORKING-TAX
+                           TO CUMULATIVE-SALES-TAX
+                       ADD LINE-WORKING-TAX TO LINE-WORKING-TOTAL
+                       ADD LINE-WORKING-TOTAL
+                           TO CUMULATIVE-PRICE-WITH-TAX
+                   END-IF
+           END-PERFORM.
+
+           MOVE CUMULATIVE-SALES-TAX TO INV-TOTAL-SALES-TAX
+           MOVE CUMULATIVE-PRICE-BEFORE-TAX  TO INV-TOTAL-BEFORE-TAX
+           MOVE CUMULATIVE-PRICE-WITH-TAX TO INV-TOTAL-AMOUNT.
+
+      *---------------------------------------------------------------
+      * Independently re-sums the invoice lines with ROUNDED
+      * arithmetic and compares the result to the totals produced by
+      * CALCULATE-INVOICE-TOTALS, to catch rounding drift before the
+      * invoice goes out.
+
+       RECONCILE-INVOICE-TOTALS.
+           MOVE 0 TO RECON-TOTAL-BEFORE-TAX
+                     RECON-TOTAL-SALES-TAX
+                     RECON-TOTAL-WITH-TAX
+
+           PERFORM VARYING WORKING-INDEX FROM 1 BY 1
+                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+               COMPUTE RECON-LINE-TOTAL ROUNDED =
+                   INV-LINE-QUANTITY(WORKING-INDEX)
+                       * INV-LINE-UNIT-PRICE(WORKING-INDEX)
+               IF INV-LINE-IS-HAZMAT(WORKING-INDEX)
+                   MOVE 0 TO RECON-LINE-TAX
+               ELSE
+                   COMPUTE RECON-LINE-TAX ROUNDED =
+                       RECON-LINE-TOTAL * INV-SALES-TAX-RATE
+               END-IF
+               IF INV-IS-CREDIT-MEMO
+                   SUBTRACT RECON-LINE-TOTAL
+                       FROM RECON-TOTAL-BEFORE-TAX
+                   SUBTRACT RECON-LINE-TAX FROM RECON-TOTAL-SALES-TAX
+                   SUBTRACT RECON-LINE-TOTAL FROM RECON-TOTAL-WITH-TAX
+                   SUBTRACT RECON-LINE-TAX FROM RECON-TOTAL-WITH-TAX
+               ELSE
+                   ADD RECON-LINE-TOTAL TO RECON-TOTAL-BEFORE-TAX
+                   ADD RECON-LINE-TAX TO RECON-TOTAL-SALES-TAX
+                   ADD RECON-LINE-TOTAL TO RECON-TOTAL-WITH-TAX
+                   ADD RECON-LINE-TAX TO RECON-TOTAL-WITH-TAX
+               END-IF
+           END-PERFORM
+
+           IF RECON-TOTAL-WITH-TAX NOT = INV-TOTAL-AMOUNT
+               DISPLAY '*** WARNING: invoice ' INV-NUMBER
+                   ' total ' INV-TOTAL-AMOUNT
+                   ' does not reconcile with line-item total '
+                   RECON-TOTAL-WITH-TAX ' ***'
+               MOVE 'RECONCILE-INVOICE-TOTALS'
+                   TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'invoice total does not reconcile with lines'
+                   TO WS-ERR-DESCRIPTION
+               MOVE INV-NUMBER TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-INVOICE-ERROR
+           END-IF.
+
+
+      *---------------------------------------------------------------
+      * Writes one invoice (header block plus its line-item table) to
+      * REPORT-FILE in printer-ready form, starting a new page when
+      * the current one doesn't have room for the invoice.
+
+       PRINT-INVOICE-DETAILS.
+           IF WS-PAGE-NUMBER = 0
+               OR WS-LINES-ON-PAGE + 9 + INV-LINE-ITEM-COUNT
+                   > WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING 'CUSTOMER: ' INV-CUSTOMER-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'INVOICE NUMBER: ' INV-NUMBER
+               '   INVOICE DATE: ' INV-DATE
+               '   SHIP-TO STATE: ' INV-SHIP-STATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 2 TO WS-LINES-ON-PAGE
+
+           IF INV-IS-A-CONTINUATION
+               MOVE SPACES TO REPORT-LINE
+               STRING '*** CONTINUATION OF INVOICE '
+                   INV-CONTINUATION-OF ' ***' DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-IF
+
+           IF INV-IS-CREDIT-MEMO
+               MOVE SPACES TO REPORT-LINE
+               STRING '*** CREDIT MEMO ***' DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-IF
+
+           IF CUSTOMER-ON-CREDIT-HOLD
+               MOVE SPACES TO REPORT-LINE
+               STRING '*** CUSTOMER ON CREDIT HOLD ***' DELIMITED BY
+                   SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LINE  SKU         QTY   UNIT PRICE   TAXABLE  '
+               'STATUS' DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 2 TO WS-LINES-ON-PAGE
+
+           PERFORM
                VARYING WORKING-INDEX
                FROM 1 BY 1
-               UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT 
-               DISPLAY ' ' 
-               DISPLAY 'Line ' WORKING-INDEX
-               DISPLAY 'SKU  ' INV-LINE-SKU(WORKING-INDEX)
-               DISPLAY 'Quantity ' INV-LINE-QUANTITY(WORKING-INDEX)   
-               DISPLAY 'Unit Price:  '
-                   INV-LINE-UNIT-PRICE(WORKING-INDEX)
+               UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+
+               IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-PAGE-HEADER
+               END-IF
+
+               MOVE WORKING-INDEX TO RPT-LINE-NUMBER-EDITED
+               MOVE INV-LINE-QUANTITY(WORKING-INDEX)
+                   TO RPT-QUANTITY-EDITED
+               MOVE INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                   TO RPT-UNIT-PRICE-EDITED
+
+               MOVE SPACES TO REPORT-LINE
+               STRING RPT-LINE-NUMBER-EDITED '  '
+                   INV-LINE-SKU(WORKING-INDEX) '  '
+                   RPT-QUANTITY-EDITED '  '
+                   RPT-UNIT-PRICE-EDITED '  '
+                   INV-LINE-TAXABLE(WORKING-INDEX) '        '
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+
+               IF INV-LINE-SKU-NOT-FOUND(WORKING-INDEX)
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '      *** SKU NOT FOUND IN PRODUCT '
+                       'MASTER ***' DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-LINES-ON-PAGE
+               END-IF
+               IF INV-LINE-SKU-PRICE-ERROR(WORKING-INDEX)
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '      *** LINE PRICE DOES NOT MATCH '
+                       'MASTER PRICE ***' DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-LINES-ON-PAGE
+               END-IF
+               IF INV-LINE-IS-HAZMAT(WORKING-INDEX)
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '      *** HAZMAT - SEE MANIFEST ***'
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-LINES-ON-PAGE
+               END-IF
+           END-PERFORM
+
+           MOVE INV-TOTAL-BEFORE-TAX TO RPT-TOTAL-AMOUNT-EDITED
+           MOVE INV-TOTAL-SALES-TAX TO RPT-TOTAL-TAX-EDITED
+           MOVE INV-TOTAL-AMOUNT TO RPT-TOTAL-WITH-TAX-EDITED
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING 'TOTAL BEFORE TAX: ' RPT-TOTAL-AMOUNT-EDITED
+               '   SALES TAX: ' RPT-TOTAL-TAX-EDITED
+               '   TOTAL AMOUNT: ' RPT-TOTAL-WITH-TAX-EDITED
+               ' ' INV-CURRENCY-CODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 3 TO WS-LINES-ON-PAGE.
+
+      *---------------------------------------------------------------
+      * Starts a new report page: advances the page number, writes
+      * the company header block, and resets the page line count.
+
+       WRITE-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NUMBER-EDITED
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ACME DISTRIBUTING CO.' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING '123 COMMERCE DRIVE, SPRINGFIELD'
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'INVOICE REGISTER' '          PAGE '
+               RPT-PAGE-NUMBER-EDITED DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 4 TO WS-LINES-ON-PAGE.
+
+      *---------------------------------------------------------------
+      * Writes one fixed-layout record per invoice to GL-EXTRACT-FILE
+      * so accounting can import invoice totals into the general
+      * ledger system instead of re-keying them from the printed
+      * report.
+
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE INV-DATE TO GLX-INV-DATE
+           MOVE INV-NUMBER TO GLX-INV-NUMBER
+           MOVE INV-TOTAL-BEFORE-TAX TO GLX-TOTAL-BEFORE-TAX
+           MOVE INV-TOTAL-SALES-TAX TO GLX-TOTAL-SALES-TAX
+           MOVE INV-TOTAL-AMOUNT TO GLX-TOTAL-AMOUNT
+           MOVE INV-CURRENCY-CODE TO GLX-CURRENCY-CODE
+           COMPUTE GLX-HOME-CURRENCY-TOTAL ROUNDED =
+               INV-TOTAL-AMOUNT * INV-EXCHANGE-RATE
+           WRITE GL-EXTRACT-RECORD.
+
+      *---------------------------------------------------------------
+      * Writes one HAZMAT-MANIFEST-FILE record for each hazmat-flagged
+      * line on the current invoice, so shipping can produce a
+      * hazardous-materials manifest without re-reading the full
+      * invoice report.
+
+       WRITE-HAZMAT-MANIFEST-RECORDS.
+           PERFORM VARYING WORKING-INDEX FROM 1 BY 1
+                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+               IF INV-LINE-IS-HAZMAT(WORKING-INDEX)
+                   MOVE INV-DATE TO HZM-INV-DATE
+                   MOVE INV-NUMBER TO HZM-INV-NUMBER
+                   MOVE INV-CUSTOMER-NAME TO HZM-CUSTOMER-NAME
+                   MOVE INV-SHIP-STATE TO HZM-SHIP-STATE
+                   MOVE INV-LINE-SKU(WORKING-INDEX) TO HZM-SKU
+                   MOVE INV-LINE-QUANTITY(WORKING-INDEX)
+                       TO HZM-QUANTITY
+                   WRITE HAZMAT-MANIFEST-RECORD
+               END-IF
            END-PERFORM.
