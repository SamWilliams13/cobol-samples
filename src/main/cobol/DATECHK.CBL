@@ -0,0 +1,85 @@
+      *****************************************************************
+      * Program name:    DATECHK
+      * Original author: Dave Nicolette
+      *
+      * Shared calendar-date validation, called by any program that is
+      * about to write a date to a file or report. Checks that a
+      * PIC X(08) YYYYMMDD value is a real calendar date - valid
+      * month, valid day for that month, including leap years - so a
+      * typo like '20231345' does not silently reach an invoice or a
+      * log.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DATECHK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-YEAR                  PIC 9(04).
+           05  WS-MONTH                 PIC 9(02).
+           05  WS-DAY                   PIC 9(02).
+           05  WS-MAX-DAY-IN-MONTH      PIC 9(02).
+           05  WS-IS-LEAP-YEAR-FLAG     PIC X VALUE 'N'.
+               88  IS-LEAP-YEAR             VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-DATE-TO-VALIDATE          PIC X(08).
+       01  LK-DATE-VALID-FLAG           PIC X.
+           88  LK-DATE-IS-VALID             VALUE 'Y'.
+           88  LK-DATE-IS-INVALID           VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-DATE-TO-VALIDATE
+               LK-DATE-VALID-FLAG.
+
+       MAIN-LOGIC.
+           SET LK-DATE-IS-VALID TO TRUE
+
+           IF LK-DATE-TO-VALIDATE NOT NUMERIC
+               SET LK-DATE-IS-INVALID TO TRUE
+           ELSE
+               MOVE LK-DATE-TO-VALIDATE(1:4) TO WS-YEAR
+               MOVE LK-DATE-TO-VALIDATE(5:2) TO WS-MONTH
+               MOVE LK-DATE-TO-VALIDATE(7:2) TO WS-DAY
+
+               IF WS-MONTH < 1 OR WS-MONTH > 12
+                   SET LK-DATE-IS-INVALID TO TRUE
+               ELSE
+                   PERFORM DETERMINE-LEAP-YEAR
+                   PERFORM DETERMINE-MAX-DAY-IN-MONTH
+                   IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY-IN-MONTH
+                       SET LK-DATE-IS-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * A year is a leap year when divisible by 4, except century
+      * years, which must also be divisible by 400.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-IS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD(WS-YEAR, 4) = 0
+               IF FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                   OR FUNCTION MOD(WS-YEAR, 400) = 0
+                   SET IS-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Sets WS-MAX-DAY-IN-MONTH for WS-MONTH, using the leap-year
+      * flag determined above for February.
+
+       DETERMINE-MAX-DAY-IN-MONTH.
+           EVALUATE WS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-MAX-DAY-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY-IN-MONTH
+               WHEN 2
+                   IF IS-LEAP-YEAR
+                       MOVE 29 TO WS-MAX-DAY-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY-IN-MONTH
+                   END-IF
+           END-EVALUATE.
