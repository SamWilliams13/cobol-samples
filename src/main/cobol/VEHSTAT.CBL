@@ -0,0 +1,183 @@
+      *****************************************************************
+      * Program name:    VEHSTAT
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * Applying status-change transactions to a fleet master file and
+      * keeping an audit trail of the changes.
+      *
+      * Reads VEHICLE-STATUS-TRANS-FILE, one transaction per unit whose
+      * out-of-service flag is to be toggled, applies each toggle to
+      * VEHICLE-MASTER-FILE, and appends an audit record (unit ID,
+      * old/new state, user, timestamp) to VEHICLE-STATUS-AUDIT-FILE
+      * for every change made.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VEHSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN TO "VEHICLE-MASTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VEHICLE-STATUS-TRANS-FILE
+               ASSIGN TO "VEHICLE-STATUS-TRANS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VEHICLE-STATUS-AUDIT-FILE
+               ASSIGN TO "VEHICLE-STATUS-AUDIT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-MASTER-FILE.
+       COPY VEHMAST.
+
+       FD  VEHICLE-STATUS-TRANS-FILE.
+       COPY VEHTRAN.
+
+       FD  VEHICLE-STATUS-AUDIT-FILE.
+       COPY VEHAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  VEHSTAT-CONTROL.
+           05  WS-VEHICLE-EOF-FLAG          PIC X VALUE 'N'.
+               88  END-OF-VEHICLE-MASTER-FILE  VALUE 'Y'.
+           05  WS-VEHICLE-TABLE-COUNT       PIC S9(05) VALUE 0.
+           05  WS-TRANS-EOF-FLAG            PIC X VALUE 'N'.
+               88  END-OF-TRANS-FILE            VALUE 'Y'.
+           05  WS-CHANGE-DATE               PIC X(08).
+           05  WS-CHANGE-TIME               PIC X(08).
+           05  WS-OLD-STATUS-TEXT           PIC X(15).
+           05  WS-NEW-STATUS-TEXT           PIC X(15).
+
+       01  VEHICLE-TABLE.
+           05  VEHICLE-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-VEHICLE-TABLE-COUNT
+                   INDEXED BY VEHICLE-TABLE-IDX.
+               10  VHM-TBL-UNIT-ID              PIC X(06).
+               10  VHM-TBL-BRAKE-MASS-KG        PIC 9(05)V9(01).
+               10  VHM-TBL-SPECIFIC-HEAT        PIC 9(05)V9(01).
+               10  VHM-TBL-WEIGHT-KG            PIC 9(06).
+               10  VHM-TBL-OUT-OF-SERVICE-FLAG  PIC S9.
+                   88  VHM-TBL-IN-SERVICE           VALUE 1.
+                   88  VHM-TBL-OUT-OF-SERVICE       VALUE -1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM LOAD-VEHICLE-MASTER
+           PERFORM APPLY-STATUS-TRANSACTIONS
+           PERFORM REWRITE-VEHICLE-MASTER
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * Loads VEHICLE-MASTER-FILE into VEHICLE-TABLE so each unit's
+      * status can be looked up and toggled before the file is
+      * rewritten.
+
+       LOAD-VEHICLE-MASTER.
+           OPEN INPUT VEHICLE-MASTER-FILE
+           PERFORM UNTIL END-OF-VEHICLE-MASTER-FILE
+               READ VEHICLE-MASTER-FILE
+                   AT END
+                       SET END-OF-VEHICLE-MASTER-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-VEHICLE-TABLE-COUNT
+                       MOVE VHM-UNIT-ID
+                           TO VHM-TBL-UNIT-ID(WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-BRAKE-MASS-KG
+                           TO VHM-TBL-BRAKE-MASS-KG
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-SPECIFIC-HEAT
+                           TO VHM-TBL-SPECIFIC-HEAT
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-WEIGHT-KG
+                           TO VHM-TBL-WEIGHT-KG
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-OUT-OF-SERVICE-FLAG
+                           TO VHM-TBL-OUT-OF-SERVICE-FLAG
+                               (WS-VEHICLE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE VEHICLE-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * Reads every transaction and toggles the named unit's
+      * out-of-service flag, logging each change made.
+
+       APPLY-STATUS-TRANSACTIONS.
+           OPEN INPUT VEHICLE-STATUS-TRANS-FILE
+           OPEN EXTEND VEHICLE-STATUS-AUDIT-FILE
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ VEHICLE-STATUS-TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE VEHICLE-STATUS-TRANS-FILE
+           CLOSE VEHICLE-STATUS-AUDIT-FILE.
+
+      *---------------------------------------------------------------
+      * Toggles VHM-TBL-OUT-OF-SERVICE-FLAG for VST-UNIT-ID between
+      * in-service and out-of-service and appends the before/after
+      * state, the requesting user, and a timestamp to the audit file.
+      * A unit not on VEHICLE-MASTER-FILE is reported and skipped.
+
+       APPLY-ONE-TRANSACTION.
+           SET VEHICLE-TABLE-IDX TO 1
+           SEARCH VEHICLE-TABLE-ENTRY
+               AT END
+                   DISPLAY 'VEHSTAT: no vehicle master record for '
+                       'unit ' VST-UNIT-ID ' - transaction skipped'
+               WHEN VHM-TBL-UNIT-ID(VEHICLE-TABLE-IDX) = VST-UNIT-ID
+                   IF VHM-TBL-IN-SERVICE(VEHICLE-TABLE-IDX)
+                       MOVE 'IN SERVICE' TO WS-OLD-STATUS-TEXT
+                       MOVE 'OUT OF SERVICE' TO WS-NEW-STATUS-TEXT
+                   ELSE
+                       MOVE 'OUT OF SERVICE' TO WS-OLD-STATUS-TEXT
+                       MOVE 'IN SERVICE' TO WS-NEW-STATUS-TEXT
+                   END-IF
+                   COMPUTE VHM-TBL-OUT-OF-SERVICE-FLAG
+                           (VEHICLE-TABLE-IDX) =
+                       -1 * VHM-TBL-OUT-OF-SERVICE-FLAG
+                           (VEHICLE-TABLE-IDX)
+                   PERFORM LOG-STATUS-CHANGE
+           END-SEARCH.
+
+      *---------------------------------------------------------------
+      * Appends one record to VEHICLE-STATUS-AUDIT-FILE for the
+      * status change just applied.
+
+       LOG-STATUS-CHANGE.
+           ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CHANGE-TIME FROM TIME
+           MOVE VST-UNIT-ID TO VSA-UNIT-ID
+           MOVE WS-OLD-STATUS-TEXT TO VSA-OLD-STATUS
+           MOVE WS-NEW-STATUS-TEXT TO VSA-NEW-STATUS
+           MOVE VST-USER-ID TO VSA-CHANGED-BY-USER
+           MOVE WS-CHANGE-DATE TO VSA-CHANGE-DATE
+           MOVE WS-CHANGE-TIME TO VSA-CHANGE-TIME
+           WRITE VEHICLE-STATUS-AUDIT-RECORD.
+
+      *---------------------------------------------------------------
+      * Rewrites VEHICLE-MASTER-FILE from VEHICLE-TABLE so the toggled
+      * status is what BRAKES and future runs of VEHSTAT see next.
+
+       REWRITE-VEHICLE-MASTER.
+           OPEN OUTPUT VEHICLE-MASTER-FILE
+           PERFORM VARYING VEHICLE-TABLE-IDX FROM 1 BY 1
+                   UNTIL VEHICLE-TABLE-IDX > WS-VEHICLE-TABLE-COUNT
+               MOVE VHM-TBL-UNIT-ID(VEHICLE-TABLE-IDX) TO VHM-UNIT-ID
+               MOVE VHM-TBL-BRAKE-MASS-KG(VEHICLE-TABLE-IDX)
+                   TO VHM-BRAKE-MASS-KG
+               MOVE VHM-TBL-SPECIFIC-HEAT(VEHICLE-TABLE-IDX)
+                   TO VHM-SPECIFIC-HEAT
+               MOVE VHM-TBL-WEIGHT-KG(VEHICLE-TABLE-IDX)
+                   TO VHM-WEIGHT-KG
+               MOVE VHM-TBL-OUT-OF-SERVICE-FLAG(VEHICLE-TABLE-IDX)
+                   TO VHM-OUT-OF-SERVICE-FLAG
+               WRITE VEHICLE-MASTER-RECORD
+           END-PERFORM
+           CLOSE VEHICLE-MASTER-FILE.
