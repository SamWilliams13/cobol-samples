@@ -1,6 +1,6 @@
       *****************************************************************
-      * Program name:    HELLO                            
-      * Original author: Dave Nicolette            
+      * Program name:    HELLO
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
@@ -9,21 +9,137 @@
       *
       * This program prompts the user for a name via stdin (SYSIN) and
       * then writes a greeting of the form, "Hello, Your Name!" to
-      * stdout (SYSOUT).
+      * stdout (SYSOUT). Each check-in is also appended to
+      * CHECK-IN-LOG so there is an audit trail of who checked in and
+      * when.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  HELLO.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-IN-LOG ASSIGN TO "CHECK-IN-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DRIVER-MASTER-FILE ASSIGN TO "DRIVER-MASTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECK-IN-NAME-CONTROL-FILE
+               ASSIGN TO "CHECK-IN-NAME-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-IN-LOG.
+       COPY CHECKIN.
+
+       FD  DRIVER-MASTER-FILE.
+       COPY DRVMAST.
+
+       FD  CHECK-IN-NAME-CONTROL-FILE.
+       COPY CHKINCTL.
+
+       WORKING-STORAGE SECTION.
        01  WS-MESSAGES.
-           05  WS-PROMPT             PIC X(20) 
+           05  WS-PROMPT             PIC X(20)
                                      VALUE 'Please enter a name:'.
            05  WS-FRIEND             PIC X(80) VALUE " ".
            05  WS-GREETING           PIC X(07) VALUE 'Hello, '.
            05  WS-EXCLAMATION-POINT  PIC X VALUE '!'.
+           05  WS-NOT-RECOGNIZED-MSG PIC X(32)
+               VALUE 'Unrecognized name, see dispatch.'.
+           05  WS-CHECK-IN-DATE      PIC X(08).
+           05  WS-CHECK-IN-TIME      PIC X(08).
+       01  WS-DRIVER-FLAGS.
+           05  WS-DRIVER-FOUND-FLAG  PIC X VALUE 'N'.
+               88  DRIVER-FOUND              VALUE 'Y'.
+           05  WS-ROSTER-EOF-FLAG    PIC X VALUE 'N'.
+               88  END-OF-ROSTER             VALUE 'Y'.
+           05  WS-NAME-SUPPLIED-FLAG PIC X VALUE 'N'.
+               88  CHECK-IN-NAME-SUPPLIED    VALUE 'Y'.
+       01  WS-ERROR-LOG-FIELDS.
+           05  WS-ERR-PROGRAM-NAME   PIC X(08) VALUE 'HELLO'.
+           05  WS-ERR-PARAGRAPH-NAME PIC X(30).
+           05  WS-ERR-DESCRIPTION    PIC X(60).
+           05  WS-ERR-OFFENDING-DATA PIC X(30).
        PROCEDURE DIVISION.
-           DISPLAY WS-PROMPT
-           ACCEPT WS-FRIEND
+           PERFORM LOAD-CHECK-IN-NAME-CONTROL
+           IF NOT CHECK-IN-NAME-SUPPLIED
+               DISPLAY WS-PROMPT
+               ACCEPT WS-FRIEND
+           END-IF
+
+           PERFORM VALIDATE-DRIVER
+
+           IF DRIVER-FOUND
+               DISPLAY WS-GREETING WS-FRIEND WS-EXCLAMATION-POINT
+               PERFORM LOG-CHECK-IN
+           ELSE
+               DISPLAY WS-NOT-RECOGNIZED-MSG
+               MOVE 'MAIN-LOGIC' TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'unrecognized name at driver check-in'
+                   TO WS-ERR-DESCRIPTION
+               MOVE WS-FRIEND(1:30) TO WS-ERR-OFFENDING-DATA
+               CALL 'LOGERROR' USING WS-ERR-PROGRAM-NAME
+                   WS-ERR-PARAGRAPH-NAME WS-ERR-DESCRIPTION
+                   WS-ERR-OFFENDING-DATA
+               END-CALL
+           END-IF
+
+           GOBACK
+           .
+
+      *---------------------------------------------------------------
+      * Lets a caller such as BATCHRUN supply the name to check in via
+      * CHECK-IN-NAME-CONTROL-FILE instead of an operator typing it
+      * in, so HELLO can run unattended as a batch step. The record
+      * is consumed once and the file cleared back to empty so a
+      * later standalone run falls back to the interactive prompt.
+
+       LOAD-CHECK-IN-NAME-CONTROL.
+           OPEN INPUT CHECK-IN-NAME-CONTROL-FILE
+           READ CHECK-IN-NAME-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CIC-FRIEND-NAME TO WS-FRIEND
+                   SET CHECK-IN-NAME-SUPPLIED TO TRUE
+           END-READ
+           CLOSE CHECK-IN-NAME-CONTROL-FILE
+           IF CHECK-IN-NAME-SUPPLIED
+               OPEN OUTPUT CHECK-IN-NAME-CONTROL-FILE
+               CLOSE CHECK-IN-NAME-CONTROL-FILE
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Confirms the entered name appears on DRIVER-MASTER-FILE before
+      * HELLO greets the driver or logs a check-in, so unregistered
+      * names don't end up in the audit trail.
+
+       VALIDATE-DRIVER.
+           OPEN INPUT DRIVER-MASTER-FILE
+           PERFORM UNTIL END-OF-ROSTER OR DRIVER-FOUND
+               READ DRIVER-MASTER-FILE
+                   AT END
+                       SET END-OF-ROSTER TO TRUE
+                   NOT AT END
+                       IF DRV-NAME = WS-FRIEND
+                           SET DRIVER-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DRIVER-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * Appends a timestamped record to CHECK-IN-LOG for this
+      * check-in, so there is an audit trail of who checked in and
+      * when instead of the greeting disappearing once WS-FRIEND is
+      * overwritten by the next ACCEPT.
 
-           DISPLAY WS-GREETING WS-FRIEND WS-EXCLAMATION-POINT
-           .
\ No newline at end of file
+       LOG-CHECK-IN.
+           ACCEPT WS-CHECK-IN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CHECK-IN-TIME FROM TIME
+           OPEN EXTEND CHECK-IN-LOG
+           MOVE WS-FRIEND TO CKI-NAME
+           MOVE WS-CHECK-IN-DATE TO CKI-DATE
+           MOVE WS-CHECK-IN-TIME TO CKI-TIME
+           WRITE CHECK-IN-LOG-RECORD
+           CLOSE CHECK-IN-LOG.
