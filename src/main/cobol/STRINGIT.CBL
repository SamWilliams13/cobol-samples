@@ -12,9 +12,45 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  STRINGIT.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  FILLER. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-ROSTER-FILE ASSIGN TO "NAME-ROSTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIRECTORY-REPORT-FILE
+               ASSIGN TO "DIRECTORY-REPORT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAILING-LABEL-FILE
+               ASSIGN TO "MAILING-LABEL-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NAME-EXCEPTION-REPORT-FILE
+               ASSIGN TO "NAME-EXCEPTION-REPORT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HR-ONBOARDING-FILE
+               ASSIGN TO "HR-ONBOARDING-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-ROSTER-FILE.
+       COPY NAMEROST.
+
+       FD  DIRECTORY-REPORT-FILE.
+       01  DIRECTORY-REPORT-LINE            PIC X(80).
+
+       FD  MAILING-LABEL-FILE.
+       01  MAILING-LABEL-LINE               PIC X(80).
+
+       FD  NAME-EXCEPTION-REPORT-FILE.
+       01  NAME-EXCEPTION-LINE              PIC X(80).
+
+      * One combined "Last, First Middle" name per record, as supplied
+      * by the HR onboarding feed.
+       FD  HR-ONBOARDING-FILE.
+       01  HR-ONBOARDING-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FILLER.
            05  WS-NAME.
                10  WS-FAMILY-NAME            PIC X(60) VALUE 'Kirk'.
                10  WS-GIVEN-NAME             PIC X(60) VALUE 'James'.
@@ -30,6 +66,51 @@
                10  WS-OUTPUT-LENGTH          PIC S9(3).
            05  WS-OUTPUT-AREA                PIC X(180).
 
+       01  WS-ROSTER-FLAGS.
+           05  WS-ROSTER-EOF-FLAG            PIC X VALUE 'N'.
+               88  END-OF-NAME-ROSTER                VALUE 'Y'.
+           05  WS-HR-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-HR-ONBOARDING-FILE         VALUE 'Y'.
+
+      * Working fields for splitting one HR-ONBOARDING-LINE of the
+      * form "Last, First Middle" into the three name parts
+      * INSERT-NAME-IN-TABLE expects.
+       01  WS-HR-NAME-FIELDS.
+           05  WS-HR-FAMILY-NAME             PIC X(20).
+           05  WS-HR-REMAINDER               PIC X(59).
+           05  WS-HR-REMAINDER-TRIMMED       PIC X(59).
+           05  WS-HR-GIVEN-NAME              PIC X(20).
+           05  WS-HR-MIDDLE-NAME             PIC X(20).
+
+       01  WS-NAME-TABLE-COUNT              PIC S9(4) COMP VALUE 0.
+       01  NAME-TABLE.
+           05  NAME-TBL-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-NAME-TABLE-COUNT
+                   INDEXED BY NAME-TABLE-IDX.
+               10  NAME-TBL-FAMILY-NAME      PIC X(20).
+               10  NAME-TBL-GIVEN-NAME       PIC X(20).
+               10  NAME-TBL-MIDDLE-NAME      PIC X(20).
+               10  NAME-TBL-SUFFIX           PIC X(10).
+
+       01  WS-INSERT-POSITION                PIC S9(4) COMP.
+       01  WS-SHIFT-INDEX                    PIC S9(4) COMP.
+
+       01  WS-MIDDLE-INITIAL                 PIC X(02).
+       01  WS-LABEL-NAME-PART                PIC X(80).
+
+       01  WS-VALID-NAME-CHARACTERS          PIC X(55) VALUE
+           'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz-'' '.
+       01  WS-QUALITY-SCRATCH                PIC X(20).
+       01  WS-QUALITY-SPACE-COUNT            PIC S9(4) COMP.
+       01  WS-QUALITY-BAD-COUNT              PIC S9(4) COMP.
+       01  WS-QUALITY-FIELD-LABEL            PIC X(12).
+
+       01  WS-ERROR-LOG-FIELDS.
+           05  WS-ERR-PROGRAM-NAME           PIC X(08) VALUE 'STRINGIT'.
+           05  WS-ERR-PARAGRAPH-NAME         PIC X(30).
+           05  WS-ERR-DESCRIPTION            PIC X(60).
+           05  WS-ERR-OFFENDING-DATA         PIC X(30).
+
        PROCEDURE DIVISION.
 
            DISPLAY " "
@@ -44,6 +125,267 @@
            DISPLAY " "
            DISPLAY 'Example 3: Formatting a persons name '
                'using STRING'
-           DISPLAY '<', WS-GIVEN-NAME, " ", WS-MIDDLE-NAME, " ", 
+           DISPLAY '<', WS-GIVEN-NAME, " ", WS-MIDDLE-NAME, " ",
                WS-FAMILY-NAME, '>'
-           .
\ No newline at end of file
+
+           PERFORM LOAD-NAME-ROSTER
+           PERFORM LOAD-HR-ONBOARDING-NAMES
+           PERFORM SCAN-NAME-QUALITY
+           PERFORM BUILD-DIRECTORY-REPORT
+           PERFORM BUILD-MAILING-LABELS
+
+           GOBACK
+           .
+
+      *---------------------------------------------------------------
+      * Loads NAME-ROSTER-FILE into NAME-TABLE, inserting each entry
+      * in family-name order as it is read so the directory report can
+      * simply walk the table from front to back.
+
+       LOAD-NAME-ROSTER.
+           OPEN INPUT NAME-ROSTER-FILE
+           PERFORM UNTIL END-OF-NAME-ROSTER
+               READ NAME-ROSTER-FILE
+                   AT END
+                       SET END-OF-NAME-ROSTER TO TRUE
+                   NOT AT END
+                       PERFORM INSERT-NAME-IN-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE NAME-ROSTER-FILE.
+
+      *---------------------------------------------------------------
+      * Finds where NMR-FAMILY-NAME belongs among the entries already
+      * in NAME-TABLE, shifts everything from that point down one slot,
+      * and inserts the new entry there. Keeps the table in family-name
+      * order without a separate sort pass.
+
+       INSERT-NAME-IN-TABLE.
+           ADD 1 TO WS-NAME-TABLE-COUNT
+           MOVE WS-NAME-TABLE-COUNT TO WS-INSERT-POSITION
+           PERFORM VARYING WS-SHIFT-INDEX FROM 1 BY 1
+                   UNTIL WS-SHIFT-INDEX >= WS-NAME-TABLE-COUNT
+                      OR NMR-FAMILY-NAME <
+                         NAME-TBL-FAMILY-NAME(WS-SHIFT-INDEX)
+               CONTINUE
+           END-PERFORM
+           IF WS-SHIFT-INDEX < WS-NAME-TABLE-COUNT
+               MOVE WS-SHIFT-INDEX TO WS-INSERT-POSITION
+               PERFORM VARYING WS-SHIFT-INDEX
+                       FROM WS-NAME-TABLE-COUNT BY -1
+                       UNTIL WS-SHIFT-INDEX <= WS-INSERT-POSITION
+                   MOVE NAME-TBL-ENTRY(WS-SHIFT-INDEX - 1)
+                       TO NAME-TBL-ENTRY(WS-SHIFT-INDEX)
+               END-PERFORM
+           END-IF
+           MOVE NMR-FAMILY-NAME
+               TO NAME-TBL-FAMILY-NAME(WS-INSERT-POSITION)
+           MOVE NMR-GIVEN-NAME
+               TO NAME-TBL-GIVEN-NAME(WS-INSERT-POSITION)
+           MOVE NMR-MIDDLE-NAME
+               TO NAME-TBL-MIDDLE-NAME(WS-INSERT-POSITION)
+           MOVE NMR-SUFFIX
+               TO NAME-TBL-SUFFIX(WS-INSERT-POSITION).
+
+      *---------------------------------------------------------------
+      * Loads HR-ONBOARDING-FILE, one combined "Last, First Middle"
+      * name per record, splitting each into the same three fields
+      * LOAD-NAME-ROSTER reads from NAME-ROSTER-FILE and inserting it
+      * into NAME-TABLE alongside the roster entries.
+
+       LOAD-HR-ONBOARDING-NAMES.
+           OPEN INPUT HR-ONBOARDING-FILE
+           PERFORM UNTIL END-OF-HR-ONBOARDING-FILE
+               READ HR-ONBOARDING-FILE
+                   AT END
+                       SET END-OF-HR-ONBOARDING-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-HR-ONBOARDING-NAME
+               END-READ
+           END-PERFORM
+           CLOSE HR-ONBOARDING-FILE.
+
+      *---------------------------------------------------------------
+      * Splits HR-ONBOARDING-LINE on the comma into family name and
+      * "First Middle", then splits that remainder on the first space
+      * into given and middle name, before inserting the result into
+      * NAME-TABLE the same way a NAME-ROSTER-FILE record is.
+
+       PARSE-HR-ONBOARDING-NAME.
+           MOVE SPACES TO WS-HR-FAMILY-NAME WS-HR-REMAINDER
+               WS-HR-GIVEN-NAME WS-HR-MIDDLE-NAME
+           UNSTRING HR-ONBOARDING-LINE DELIMITED BY ','
+               INTO WS-HR-FAMILY-NAME WS-HR-REMAINDER
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-HR-REMAINDER)
+               TO WS-HR-REMAINDER-TRIMMED
+           UNSTRING WS-HR-REMAINDER-TRIMMED DELIMITED BY SPACE
+               INTO WS-HR-GIVEN-NAME WS-HR-MIDDLE-NAME
+           END-UNSTRING
+           MOVE WS-HR-FAMILY-NAME TO NMR-FAMILY-NAME
+           MOVE WS-HR-GIVEN-NAME TO NMR-GIVEN-NAME
+           MOVE WS-HR-MIDDLE-NAME TO NMR-MIDDLE-NAME
+           MOVE SPACES TO NMR-SUFFIX
+           PERFORM INSERT-NAME-IN-TABLE.
+
+      *---------------------------------------------------------------
+      * Writes a directory report, one line per NAME-TABLE entry, in
+      * family-name order.
+
+       BUILD-DIRECTORY-REPORT.
+           OPEN OUTPUT DIRECTORY-REPORT-FILE
+           MOVE 'NAME DIRECTORY' TO DIRECTORY-REPORT-LINE
+           WRITE DIRECTORY-REPORT-LINE
+           MOVE SPACES TO DIRECTORY-REPORT-LINE
+           WRITE DIRECTORY-REPORT-LINE
+           PERFORM VARYING NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL NAME-TABLE-IDX > WS-NAME-TABLE-COUNT
+               MOVE SPACES TO DIRECTORY-REPORT-LINE
+               STRING
+                   NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX)
+                       DELIMITED BY SPACE
+                   ', ' DELIMITED BY SIZE
+                   NAME-TBL-GIVEN-NAME(NAME-TABLE-IDX)
+                       DELIMITED BY SPACE
+                   ' ' DELIMITED BY SIZE
+                   NAME-TBL-MIDDLE-NAME(NAME-TABLE-IDX)
+                       DELIMITED BY SPACE
+                   INTO DIRECTORY-REPORT-LINE
+               END-STRING
+               WRITE DIRECTORY-REPORT-LINE
+           END-PERFORM
+           CLOSE DIRECTORY-REPORT-FILE.
+
+      *---------------------------------------------------------------
+      * Writes one mailing label per NAME-TABLE entry, in
+      * "Given M. Family, Suffix" order with the middle name reduced
+      * to an initial and the suffix appended only when present.
+
+       BUILD-MAILING-LABELS.
+           OPEN OUTPUT MAILING-LABEL-FILE
+           PERFORM VARYING NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL NAME-TABLE-IDX > WS-NAME-TABLE-COUNT
+               MOVE SPACES TO WS-MIDDLE-INITIAL
+               IF NAME-TBL-MIDDLE-NAME(NAME-TABLE-IDX) NOT = SPACES
+                   STRING
+                       NAME-TBL-MIDDLE-NAME(NAME-TABLE-IDX)(1:1)
+                       '.' DELIMITED BY SIZE
+                       INTO WS-MIDDLE-INITIAL
+                   END-STRING
+               END-IF
+               MOVE SPACES TO WS-LABEL-NAME-PART
+               IF WS-MIDDLE-INITIAL NOT = SPACES
+                   STRING
+                       NAME-TBL-GIVEN-NAME(NAME-TABLE-IDX)
+                           DELIMITED BY SPACE
+                       ' ' DELIMITED BY SIZE
+                       WS-MIDDLE-INITIAL DELIMITED BY SPACE
+                       ' ' DELIMITED BY SIZE
+                       NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX)
+                           DELIMITED BY SPACE
+                       INTO WS-LABEL-NAME-PART
+                   END-STRING
+               ELSE
+                   STRING
+                       NAME-TBL-GIVEN-NAME(NAME-TABLE-IDX)
+                           DELIMITED BY SPACE
+                       ' ' DELIMITED BY SIZE
+                       NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX)
+                           DELIMITED BY SPACE
+                       INTO WS-LABEL-NAME-PART
+                   END-STRING
+               END-IF
+               MOVE SPACES TO MAILING-LABEL-LINE
+               IF NAME-TBL-SUFFIX(NAME-TABLE-IDX) NOT = SPACES
+                   STRING
+                       FUNCTION TRIM(WS-LABEL-NAME-PART)
+                           DELIMITED BY SIZE
+                       ', ' DELIMITED BY SIZE
+                       NAME-TBL-SUFFIX(NAME-TABLE-IDX)
+                           DELIMITED BY SPACE
+                       INTO MAILING-LABEL-LINE
+                   END-STRING
+               ELSE
+                   MOVE WS-LABEL-NAME-PART TO MAILING-LABEL-LINE
+               END-IF
+               WRITE MAILING-LABEL-LINE
+           END-PERFORM
+           CLOSE MAILING-LABEL-FILE.
+
+      *---------------------------------------------------------------
+      * Scans the family, given, and middle name fields of every
+      * NAME-TABLE entry for characters outside the expected set of
+      * letters, spaces, hyphens, and apostrophes, and lists each
+      * offending field on the exception report.
+
+       SCAN-NAME-QUALITY.
+           OPEN OUTPUT NAME-EXCEPTION-REPORT-FILE
+           MOVE 'NAME DATA QUALITY EXCEPTIONS' TO NAME-EXCEPTION-LINE
+           WRITE NAME-EXCEPTION-LINE
+           MOVE SPACES TO NAME-EXCEPTION-LINE
+           WRITE NAME-EXCEPTION-LINE
+           PERFORM VARYING NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL NAME-TABLE-IDX > WS-NAME-TABLE-COUNT
+               MOVE NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX)
+                   TO WS-QUALITY-SCRATCH
+               PERFORM CHECK-FIELD-QUALITY
+               IF WS-QUALITY-BAD-COUNT > 0
+                   MOVE 'FAMILY NAME' TO WS-QUALITY-FIELD-LABEL
+                   PERFORM WRITE-NAME-EXCEPTION-LINE
+               END-IF
+               MOVE NAME-TBL-GIVEN-NAME(NAME-TABLE-IDX)
+                   TO WS-QUALITY-SCRATCH
+               PERFORM CHECK-FIELD-QUALITY
+               IF WS-QUALITY-BAD-COUNT > 0
+                   MOVE 'GIVEN NAME' TO WS-QUALITY-FIELD-LABEL
+                   PERFORM WRITE-NAME-EXCEPTION-LINE
+               END-IF
+               MOVE NAME-TBL-MIDDLE-NAME(NAME-TABLE-IDX)
+                   TO WS-QUALITY-SCRATCH
+               PERFORM CHECK-FIELD-QUALITY
+               IF WS-QUALITY-BAD-COUNT > 0
+                   MOVE 'MIDDLE NAME' TO WS-QUALITY-FIELD-LABEL
+                   PERFORM WRITE-NAME-EXCEPTION-LINE
+               END-IF
+           END-PERFORM
+           CLOSE NAME-EXCEPTION-REPORT-FILE.
+
+      *---------------------------------------------------------------
+      * Counts the characters in WS-QUALITY-SCRATCH that are not
+      * letters, spaces, hyphens, or apostrophes, leaving the result
+      * in WS-QUALITY-BAD-COUNT. Converts a working copy rather than
+      * the caller's field so the name data itself is never disturbed.
+
+       CHECK-FIELD-QUALITY.
+           MOVE 0 TO WS-QUALITY-SPACE-COUNT
+           INSPECT WS-QUALITY-SCRATCH CONVERTING
+               WS-VALID-NAME-CHARACTERS TO SPACES
+           INSPECT WS-QUALITY-SCRATCH TALLYING WS-QUALITY-SPACE-COUNT
+               FOR ALL SPACES
+           COMPUTE WS-QUALITY-BAD-COUNT =
+               LENGTH OF WS-QUALITY-SCRATCH - WS-QUALITY-SPACE-COUNT.
+
+      *---------------------------------------------------------------
+      * Writes one exception line naming the table entry and field
+      * that failed the character-quality check.
+
+       WRITE-NAME-EXCEPTION-LINE.
+           MOVE SPACES TO NAME-EXCEPTION-LINE
+           STRING
+               NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX) DELIMITED BY SPACE
+               ', ' DELIMITED BY SIZE
+               NAME-TBL-GIVEN-NAME(NAME-TABLE-IDX) DELIMITED BY SPACE
+               ' - bad characters in ' DELIMITED BY SIZE
+               WS-QUALITY-FIELD-LABEL DELIMITED BY SPACE
+               INTO NAME-EXCEPTION-LINE
+           END-STRING
+           WRITE NAME-EXCEPTION-LINE
+           MOVE 'WRITE-NAME-EXCEPTION-LINE' TO WS-ERR-PARAGRAPH-NAME
+           MOVE 'bad characters found in roster name field'
+               TO WS-ERR-DESCRIPTION
+           MOVE NAME-TBL-FAMILY-NAME(NAME-TABLE-IDX)
+               TO WS-ERR-OFFENDING-DATA
+           CALL 'LOGERROR' USING WS-ERR-PROGRAM-NAME
+               WS-ERR-PARAGRAPH-NAME WS-ERR-DESCRIPTION
+               WS-ERR-OFFENDING-DATA
+           END-CALL.
