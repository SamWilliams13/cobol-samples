@@ -26,7 +26,7 @@
            05  EX2-FLAG                 PIC X VALUE SPACE.
            05  EX2-TRUE-VALUE           PIC X VALUE 'T'.
 
-           05  EX3-FLAG                 PIC X VALUE 'N'.
+           05  EX3-HAZMAT-FLAG                 PIC X VALUE 'N'.
            05  EX3-YES-VALUE            PIC X VALUE 'Y'.
 
            05  EX4-FLAG                  PIC X VALUE '1'.
@@ -76,14 +76,19 @@
            END-IF         
 
       *----------------------------------------------------------------
-      * Example 3: Pseudo-boolean based on a coding convention 
-      * PIC X where 'Y' = yes and 'N' = no 
+      * Example 3: Pseudo-boolean based on a coding convention
+      * PIC X where 'Y' = yes and 'N' = no
+      *
+      * This is the convention IFR-HAZMAT/INV-LINE-HAZMAT uses on
+      * invoice lines in INVOICE-FILE and INVCALC: 'Y' marks a line as
+      * hazardous material, excluded from sales tax and written to the
+      * hazmat manifest.
 
       * Set the flag
-           MOVE EX3-YES-VALUE TO EX3-FLAG 
+           MOVE EX3-YES-VALUE TO EX3-HAZMAT-FLAG 
 
       * Test the flag
-           IF EX3-FLAG EQUAL EX3-YES-VALUE 
+           IF EX3-HAZMAT-FLAG EQUAL EX3-YES-VALUE 
                MOVE 'yes' TO THE-ANSWER 
            ELSE 
                MOVE 'no' TO THE-ANSWER 
@@ -91,14 +96,14 @@
 
       * Another coding style:
 
-           if ex3-flag not equal ex3-yes-value 
+           if ex3-hazmat-flag not equal ex3-yes-value 
                move 'no' to the-answer.
 
       * Toggle the flag 
-           IF EX3-FLAG EQUAL EX3-YES-VALUE 
-               MOVE 'N' TO EX3-FLAG 
+           IF EX3-HAZMAT-FLAG EQUAL EX3-YES-VALUE 
+               MOVE 'N' TO EX3-HAZMAT-FLAG 
            ELSE          
-               MOVE EX3-YES-VALUE TO EX3-FLAG 
+               MOVE EX3-YES-VALUE TO EX3-HAZMAT-FLAG 
            END-IF 
 
       *----------------------------------------------------------------
@@ -127,6 +132,10 @@
 
       *----------------------------------------------------------------
       * Example 7: Pseudo-boolean using numeric values
+      *
+      * This is the convention VHM-OUT-OF-SERVICE-FLAG uses on
+      * VEHICLE-MASTER-FILE: 1 = in service, -1 = out of service.
+      * VEHSTAT toggles it the same way EX7-FLAG is toggled below.
 
       * Set the flag 
            MOVE EX7-TRUE TO EX7-FLAG 
