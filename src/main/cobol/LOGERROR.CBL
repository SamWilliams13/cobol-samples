@@ -0,0 +1,49 @@
+      *****************************************************************
+      * Program name:    LOGERROR
+      * Original author: Dave Nicolette
+      *
+      * Shared error-logging routine, called by any program that
+      * needs to record a problem instead of leaving it as a DISPLAY
+      * line to be re-read out of SYSOUT: the calling program name,
+      * the paragraph where the problem was found, a description, and
+      * the offending data are appended to ERROR-LOG-FILE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LOGERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERROR-LOG-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-DATE                      PIC X(08).
+       01  WS-LOG-TIME                      PIC X(08).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME                  PIC X(08).
+       01  LK-PARAGRAPH-NAME                PIC X(30).
+       01  LK-DESCRIPTION                   PIC X(60).
+       01  LK-OFFENDING-DATA                PIC X(30).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-PARAGRAPH-NAME
+               LK-DESCRIPTION LK-OFFENDING-DATA.
+
+       MAIN-LOGIC.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           OPEN EXTEND ERROR-LOG-FILE
+           MOVE LK-PROGRAM-NAME TO ERL-PROGRAM-NAME
+           MOVE LK-PARAGRAPH-NAME TO ERL-PARAGRAPH-NAME
+           MOVE LK-DESCRIPTION TO ERL-DESCRIPTION
+           MOVE LK-OFFENDING-DATA TO ERL-OFFENDING-DATA
+           MOVE WS-LOG-DATE TO ERL-LOG-DATE
+           MOVE WS-LOG-TIME TO ERL-LOG-TIME
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE
+           GOBACK.
