@@ -0,0 +1,260 @@
+      *****************************************************************
+      * Program name:    BATCHRUN
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * Driving several programs in a fixed sequence as one nightly
+      * batch job, with a checkpoint after each step so a failure
+      * partway through can be restarted from the step that failed
+      * instead of re-running the whole job.
+      *
+      * Runs, in order: the invoice batch (INVCALC), the brake-
+      * temperature batch (BRAKES, PROGRAM-ID DATE2), the driver
+      * check-in step (HELLO), the roster/directory batch (STRINGIT),
+      * and finally a control-total balancing report printed from the
+      * CONTROL-TOTALS-FILE records INVCALC and BRAKES appended along
+      * the way. BATCH-CHECKPOINT-FILE records the number of the
+      * last step completed; a rerun after an abend skips every step
+      * at or below that number.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BATCHRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CHECKPOINT-FILE
+               ASSIGN TO "BATCH-CHECKPOINT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CONTROL-TOTALS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCING-REPORT-FILE ASSIGN TO "BALANCING-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRAKE-RUN-CONTROL-FILE
+               ASSIGN TO "BRAKE-RUN-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECK-IN-NAME-CONTROL-FILE
+               ASSIGN TO "CHECK-IN-NAME-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CHECKPOINT-FILE.
+       COPY BATCHCKP.
+
+       FD  CONTROL-TOTALS-FILE.
+       COPY CTLTOTAL.
+
+       FD  BALANCING-REPORT-FILE.
+       01  BALANCING-REPORT-LINE       PIC X(80).
+
+       FD  BRAKE-RUN-CONTROL-FILE.
+       COPY BRAKECTL.
+
+       FD  CHECK-IN-NAME-CONTROL-FILE.
+       COPY CHKINCTL.
+
+       WORKING-STORAGE SECTION.
+       01  BATCH-CONTROL.
+           05  WS-LAST-COMPLETED-STEP   PIC 9(02) VALUE 0.
+               88  NO-STEPS-COMPLETED       VALUE 0.
+      * Step numbers, in run order.
+           05  STEP-INVOICE-BATCH       PIC 9(02) VALUE 1.
+           05  STEP-BRAKE-BATCH         PIC 9(02) VALUE 2.
+           05  STEP-CHECKIN-BATCH       PIC 9(02) VALUE 3.
+           05  STEP-ROSTER-BATCH        PIC 9(02) VALUE 4.
+           05  STEP-BALANCING-REPORT    PIC 9(02) VALUE 5.
+           05  WS-STEP-JUST-COMPLETED   PIC 9(02).
+           05  WS-CONTROL-EOF-FLAG      PIC X VALUE 'N'.
+               88  END-OF-CONTROL-TOTALS-FILE  VALUE 'Y'.
+           05  WS-BAL-RECORD-COUNT-DISPLAY  PIC ZZZZZZ9.
+           05  WS-BAL-HASH-TOTAL-DISPLAY    PIC Z(10)9.
+
+      * Unattended run parameters for the batch steps that would
+      * otherwise prompt an operator at a console the nightly batch
+      * does not have. There is no separate route or driver roster
+      * for the nightly batch to choose from, so the first unit on
+      * VEHICLE-MASTER-FILE and the first name on DRIVER-MASTER-FILE
+      * are run every night.
+       01  BATCH-RUN-PARAMETERS.
+           05  WS-BATCH-BRAKE-UNIT-ID   PIC X(06) VALUE 'TRK001'.
+           05  WS-BATCH-BRAKE-ROUTE-ID  PIC X(08) VALUE 'RTE0001'.
+           05  WS-BATCH-BRAKE-START-TEMP PIC S9(03)V9(02) VALUE 0.
+           05  WS-BATCH-CHECKIN-NAME    PIC X(80)
+                                       VALUE 'Jean Valjean'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-LAST-COMPLETED-STEP < STEP-INVOICE-BATCH
+               DISPLAY 'BATCHRUN: running invoice batch (INVCALC)'
+               CALL 'INVCALC' END-CALL
+               MOVE STEP-INVOICE-BATCH TO WS-STEP-JUST-COMPLETED
+               PERFORM ADVANCE-CHECKPOINT
+           ELSE
+               DISPLAY 'BATCHRUN: invoice batch already completed - '
+                   'skipping'
+           END-IF
+
+           IF WS-LAST-COMPLETED-STEP < STEP-BRAKE-BATCH
+               DISPLAY 'BATCHRUN: running brake-temperature batch '
+                   '(BRAKES)'
+               PERFORM WRITE-BRAKE-RUN-CONTROL
+               CALL 'DATE2' END-CALL
+               MOVE STEP-BRAKE-BATCH TO WS-STEP-JUST-COMPLETED
+               PERFORM ADVANCE-CHECKPOINT
+           ELSE
+               DISPLAY 'BATCHRUN: brake-temperature batch already '
+                   'completed - skipping'
+           END-IF
+
+           IF WS-LAST-COMPLETED-STEP < STEP-CHECKIN-BATCH
+               DISPLAY 'BATCHRUN: running driver check-in step '
+                   '(HELLO)'
+               PERFORM WRITE-CHECK-IN-NAME-CONTROL
+               CALL 'HELLO' END-CALL
+               MOVE STEP-CHECKIN-BATCH TO WS-STEP-JUST-COMPLETED
+               PERFORM ADVANCE-CHECKPOINT
+           ELSE
+               DISPLAY 'BATCHRUN: driver check-in step already '
+                   'completed - skipping'
+           END-IF
+
+           IF WS-LAST-COMPLETED-STEP < STEP-ROSTER-BATCH
+               DISPLAY 'BATCHRUN: running roster/directory batch '
+                   '(STRINGIT)'
+               CALL 'STRINGIT' END-CALL
+               MOVE STEP-ROSTER-BATCH TO WS-STEP-JUST-COMPLETED
+               PERFORM ADVANCE-CHECKPOINT
+           ELSE
+               DISPLAY 'BATCHRUN: roster/directory batch already '
+                   'completed - skipping'
+           END-IF
+
+           IF WS-LAST-COMPLETED-STEP < STEP-BALANCING-REPORT
+               DISPLAY 'BATCHRUN: printing control-total balancing '
+                   'report'
+               PERFORM PRINT-BALANCING-REPORT
+               MOVE STEP-BALANCING-REPORT TO WS-STEP-JUST-COMPLETED
+               PERFORM ADVANCE-CHECKPOINT
+           ELSE
+               DISPLAY 'BATCHRUN: balancing report already printed - '
+                   'skipping'
+           END-IF
+
+           DISPLAY 'BATCHRUN: nightly batch complete'
+           PERFORM RESET-CHECKPOINT
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * Reads the checkpoint left by a prior run so a restart resumes
+      * after the last step that completed. A missing checkpoint file
+      * means no step has completed yet.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           READ BATCH-CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO WS-LAST-COMPLETED-STEP
+               NOT AT END
+                   MOVE BCP-LAST-COMPLETED-STEP
+                       TO WS-LAST-COMPLETED-STEP
+           END-READ
+           CLOSE BATCH-CHECKPOINT-FILE
+           IF NOT NO-STEPS-COMPLETED
+               DISPLAY 'BATCHRUN: restarting after checkpoint - '
+                   'step ' WS-LAST-COMPLETED-STEP ' was already '
+                   'completed'
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Records that the given step number completed successfully by
+      * rewriting BATCH-CHECKPOINT-FILE, so a restart after this point
+      * will not repeat it.
+
+       ADVANCE-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           MOVE WS-STEP-JUST-COMPLETED TO WS-LAST-COMPLETED-STEP
+           MOVE WS-LAST-COMPLETED-STEP TO BCP-LAST-COMPLETED-STEP
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      *---------------------------------------------------------------
+      * Populates BRAKE-RUN-CONTROL-FILE with tonight's unit ID,
+      * route ID and starting brake temperature so BRAKES runs this
+      * step without prompting an operator who is not there.
+
+       WRITE-BRAKE-RUN-CONTROL.
+           OPEN OUTPUT BRAKE-RUN-CONTROL-FILE
+           MOVE WS-BATCH-BRAKE-UNIT-ID TO BRC-UNIT-ID
+           MOVE WS-BATCH-BRAKE-ROUTE-ID TO BRC-ROUTE-ID
+           MOVE WS-BATCH-BRAKE-START-TEMP TO BRC-START-TEMP-CELSIUS
+           WRITE BRAKE-RUN-CONTROL-RECORD
+           CLOSE BRAKE-RUN-CONTROL-FILE.
+
+      *---------------------------------------------------------------
+      * Populates CHECK-IN-NAME-CONTROL-FILE with tonight's check-in
+      * name so HELLO runs this step without prompting an operator
+      * who is not there.
+
+       WRITE-CHECK-IN-NAME-CONTROL.
+           OPEN OUTPUT CHECK-IN-NAME-CONTROL-FILE
+           MOVE WS-BATCH-CHECKIN-NAME TO CIC-FRIEND-NAME
+           WRITE CHECK-IN-NAME-CONTROL-RECORD
+           CLOSE CHECK-IN-NAME-CONTROL-FILE.
+
+      *---------------------------------------------------------------
+      * Reads every record INVCALC and BRAKES appended to CONTROL-
+      * TOTALS-FILE during this run and prints them to BALANCING-
+      * REPORT-FILE, one line per program, so an operator can confirm
+      * the whole nightly batch balanced before CONTROL-TOTALS-FILE is
+      * cleared for the next run.
+
+       PRINT-BALANCING-REPORT.
+           MOVE 'N' TO WS-CONTROL-EOF-FLAG
+           OPEN OUTPUT BALANCING-REPORT-FILE
+           MOVE SPACES TO BALANCING-REPORT-LINE
+           STRING 'PROGRAM ' 'RECORD-COUNT' '     ' 'HASH-TOTAL'
+               '       ' 'RUN-DATE' '   ' 'RUN-TIME'
+               DELIMITED BY SIZE INTO BALANCING-REPORT-LINE
+           WRITE BALANCING-REPORT-LINE
+           OPEN INPUT CONTROL-TOTALS-FILE
+           PERFORM UNTIL END-OF-CONTROL-TOTALS-FILE
+               READ CONTROL-TOTALS-FILE
+                   AT END
+                       SET END-OF-CONTROL-TOTALS-FILE TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-BALANCING-REPORT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-TOTALS-FILE
+           CLOSE BALANCING-REPORT-FILE
+           OPEN OUTPUT CONTROL-TOTALS-FILE
+           CLOSE CONTROL-TOTALS-FILE.
+
+      *---------------------------------------------------------------
+      * Formats and writes one CONTROL-TOTAL-RECORD as a line on
+      * BALANCING-REPORT-FILE.
+
+       WRITE-BALANCING-REPORT-LINE.
+           MOVE CTL-RECORD-COUNT TO WS-BAL-RECORD-COUNT-DISPLAY
+           MOVE CTL-HASH-TOTAL TO WS-BAL-HASH-TOTAL-DISPLAY
+           MOVE SPACES TO BALANCING-REPORT-LINE
+           STRING CTL-PROGRAM-NAME ' ' WS-BAL-RECORD-COUNT-DISPLAY
+               ' ' WS-BAL-HASH-TOTAL-DISPLAY ' ' CTL-RUN-DATE
+               ' ' CTL-RUN-TIME
+               DELIMITED BY SIZE INTO BALANCING-REPORT-LINE
+           WRITE BALANCING-REPORT-LINE.
+
+      *---------------------------------------------------------------
+      * Clears the checkpoint once every step has completed, so the
+      * next night's run starts again from the first step.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           MOVE 0 TO WS-LAST-COMPLETED-STEP
+           MOVE 0 TO BCP-LAST-COMPLETED-STEP
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE BATCH-CHECKPOINT-FILE.
