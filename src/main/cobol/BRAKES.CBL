@@ -1,61 +1,433 @@
       *****************************************************************
-      * Program name:    BRAKES                            
-      * Original author: Dave Nicolette            
+      * Program name:    BRAKES
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
-      * How to code engineering calculations in Cobol. 
+      * How to code engineering calculations in Cobol.
       *
       * This program solves a problem posed on the Internet to compute
       * the temperature of truck brakes after a downhill drive.
       * See https://courses.lumenlearning.com/physics/chapter/
       *     14-2-deltaT-Celsius-and-heat-capacity/.
+      *
+      * The temperature rise is accumulated over every descending
+      * segment of a route profile read from ROUTE-FILE, rather than
+      * a single hardcoded drop, so a route with several downhill
+      * segments separated by flats and climbs is accounted for in
+      * full.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  DATE2.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTE-FILE ASSIGN TO "ROUTE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN TO "VEHICLE-MASTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRAKE-LOG-FILE ASSIGN TO "BRAKE-LOG-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CONTROL-TOTALS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRAKE-RUN-CONTROL-FILE
+               ASSIGN TO "BRAKE-RUN-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROUTE-FILE.
+       COPY ROUTEPRF.
+
+       FD  VEHICLE-MASTER-FILE.
+       COPY VEHMAST.
+
+       FD  BRAKE-LOG-FILE.
+       COPY BRAKELOG.
+
+       FD  CONTROL-TOTALS-FILE.
+       COPY CTLTOTAL.
+
+       FD  BRAKE-RUN-CONTROL-FILE.
+       COPY BRAKECTL.
+
+       WORKING-STORAGE SECTION.
        01  GIVEN-VALUES.
-      * Mass of brake material in KG 
-           05  m                           COMP-2 VALUE 100. 
-      * Specific heat of brake material in Joules per KG x Temp Celsius     
-           05  sh                          COMP-2 VALUE 800.
-      * Weight of the truck in KG 
-           05  w                COMP-2 VALUE 10000.
-      * Vertical displacement on the downhill run in meters
-           05  d       COMP-2 VALUE 75.0.
+      * Mass of brake material in KG, looked up from VEHICLE-MASTER-
+      * FILE for the unit being run. Falls back to DEFAULT-BRAKE-MASS
+      * when the unit is not on file.
+           05  m                           COMP-2.
+      * Specific heat of brake material in Joules per KG x Temp Celsius
+           05  sh                          COMP-2.
+      * Weight of the truck in KG
+           05  w                COMP-2.
       * a: 9.8 meters per second squared
-           05  a                COMP-2 VALUE 9.8.     
+           05  a                COMP-2 VALUE 9.8.
+
+       01  DEFAULT-VEHICLE-VALUES.
+      * Used when WS-UNIT-ID is not found on VEHICLE-MASTER-FILE.
+           05  DEFAULT-BRAKE-MASS-KG       COMP-2 VALUE 100.
+           05  DEFAULT-SPECIFIC-HEAT       COMP-2 VALUE 800.
+           05  DEFAULT-WEIGHT-KG           COMP-2 VALUE 10000.
+      * Highest brake temperature rise considered safe for a descent.
+      * A computed rise above this value means the brakes are at risk
+      * of fade or failure and dispatch needs to know before the next
+      * run, not after the fact.
+           05  MAX-SAFE-TEMP-RISE-CELSIUS  COMP-2 VALUE 300.0.
+      * Highest absolute brake temperature considered safe, regardless
+      * of how much of it came from this descent. What matters to
+      * dispatch is how close the brakes are to failure temperature,
+      * not just how much this run raised them.
+           05  MAX-SAFE-ABSOLUTE-TEMP-CELSIUS COMP-2 VALUE 500.0.
+      * Lowest mass-times-specific-heat product considered plausible
+      * for a real truck's brakes. A vehicle master record with a
+      * garbage-but-nonzero brake mass or specific heat (a decimal
+      * point off, for example) can still divide cleanly and produce
+      * a wildly wrong temperature instead of an error, so mc is
+      * checked against this floor rather than merely against zero.
+           05  MIN-VALID-MC                COMP-2 VALUE 1000.0.
+
+       01  ROUTE-CONTROL.
+           05  WS-ROUTE-EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-ROUTE-FILE           VALUE 'Y'.
+           05  WS-SEGMENT-ELEVATION-LOSS   COMP-2.
+           05  WS-TEMP-WARNING-FLAG        PIC X VALUE 'N'.
+               88  TEMP-RISE-EXCEEDS-SAFE-LIMIT  VALUE 'Y'.
+           05  WS-ABSOLUTE-TEMP-WARNING-FLAG PIC X VALUE 'N'.
+               88  ABSOLUTE-TEMP-EXCEEDS-SAFE-LIMIT  VALUE 'Y'.
+           05  WS-START-TEMP-CELSIUS       PIC S9(03)V9(02) VALUE 0.
+           05  WS-UNIT-ID                  PIC X(06).
+           05  WS-ROUTE-ID                 PIC X(08).
+           05  WS-VEHICLE-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-VEHICLE-MASTER-FILE  VALUE 'Y'.
+           05  WS-VEHICLE-TABLE-COUNT      PIC S9(05) VALUE 0.
+           05  WS-RUN-DATE                 PIC X(08).
+           05  WS-RUN-TIME                 PIC X(08).
+           05  WS-MGH-FOR-LOG              PIC 9(09)V9(02).
+           05  WS-DATE-VALID-FLAG          PIC X.
+               88  RUN-DATE-IS-VALID           VALUE 'Y'.
+           05  WS-CONTROL-RECORD-COUNT     PIC 9(07) VALUE 0.
+           05  WS-RUN-PARMS-SUPPLIED-FLAG  PIC X VALUE 'N'.
+               88  BRAKE-RUN-PARMS-SUPPLIED    VALUE 'Y'.
+
+       01  WS-ERROR-LOG-FIELDS.
+           05  WS-ERR-PROGRAM-NAME         PIC X(08) VALUE 'BRAKES'.
+           05  WS-ERR-PARAGRAPH-NAME       PIC X(30).
+           05  WS-ERR-DESCRIPTION          PIC X(60).
+           05  WS-ERR-OFFENDING-DATA       PIC X(30).
+
+       01  VEHICLE-TABLE.
+           05  VEHICLE-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-VEHICLE-TABLE-COUNT
+                   INDEXED BY VEHICLE-TABLE-IDX.
+               10  VHM-TBL-UNIT-ID          PIC X(06).
+               10  VHM-TBL-BRAKE-MASS-KG    PIC 9(05)V9(01).
+               10  VHM-TBL-SPECIFIC-HEAT    PIC 9(05)V9(01).
+               10  VHM-TBL-WEIGHT-KG        PIC 9(06).
+               10  VHM-TBL-OUT-OF-SERVICE-FLAG PIC S9.
+                   88  VHM-TBL-IN-SERVICE       VALUE 1.
+                   88  VHM-TBL-OUT-OF-SERVICE   VALUE -1.
 
        01  CALCULATED-VALUES.
-      * Gravitational potential energy loss of the truck in descent
-           05  Mgh                         COMP-2.
-      * Temperature change in Celsius from the heat exchange 
+      * Gravitational potential energy loss of the truck over the
+      * descending segments of the route, accumulated segment by
+      * segment.
+           05  Mgh                         COMP-2 VALUE 0.
+      * Temperature change in Celsius from the heat exchange
            05  deltaT-Celsius          COMP-2.
-      * Mass of brake material times specific heat  
-           05  mc                          COMP-2.     
-      * Temperature change formatted for display 
-           05  deltaT-Celsius-Formatted PIC Z,ZZ9.99.     
+      * Mass of brake material times specific heat
+           05  mc                          COMP-2.
+      * Temperature change formatted for display
+           05  deltaT-Celsius-Formatted PIC Z,ZZ9.99.
+      * Resulting absolute brake temperature: the starting temperature
+      * plus the rise computed for this descent. This, not the rise
+      * alone, is what determines how close the brakes are to failure.
+           05  ABSOLUTE-TEMP-CELSIUS       COMP-2.
+           05  ABSOLUTE-TEMP-FORMATTED     PIC Z,ZZ9.99-.
 
 
        PROCEDURE DIVISION.
 
-      * Calculate Mgh (loss of potential energy of the truck) 
-      * Mgh = (10,000 kg)(9.80 m/s2)(75.0 m) = 7.35 × 106 J.
+           PERFORM LOAD-BRAKE-RUN-CONTROL
+           IF NOT BRAKE-RUN-PARMS-SUPPLIED
+               DISPLAY 'Enter truck/unit ID:'
+               ACCEPT WS-UNIT-ID
+               DISPLAY 'Enter route ID:'
+               ACCEPT WS-ROUTE-ID
+               DISPLAY 'Enter starting brake temperature (Celsius):'
+               ACCEPT WS-START-TEMP-CELSIUS
+           END-IF
 
-           COMPUTE Mgh =  w * a * d
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
 
-      * Calculate the temperature change Mgh / m * c 
-      * where m is the mass of the brake material 
+           PERFORM LOAD-VEHICLE-MASTER
+           PERFORM LOOKUP-VEHICLE
+           PERFORM ACCUMULATE-ROUTE-HEAT-LOAD
+
+      * Calculate the temperature change Mgh / m * c
+      * where m is the mass of the brake material
       * and c is the specific heat given in the problem setup.
 
-           COMPUTE mc = m * sh     
-           COMPUTE deltaT-Celsius = 
-               Mgh / mc 
-           END-COMPUTE     
+           COMPUTE mc = m * sh
+           PERFORM CHECK-VALID-BRAKE-MASS
+           COMPUTE deltaT-Celsius =
+               Mgh / mc
+           END-COMPUTE
 
            MOVE deltaT-Celsius TO deltaT-Celsius-Formatted
-           DISPLAY 'deltaT-Celsius: ' deltaT-Celsius-Formatted    
+           DISPLAY 'deltaT-Celsius: ' deltaT-Celsius-Formatted
+
+           COMPUTE ABSOLUTE-TEMP-CELSIUS =
+               WS-START-TEMP-CELSIUS + deltaT-Celsius
+           MOVE ABSOLUTE-TEMP-CELSIUS TO ABSOLUTE-TEMP-FORMATTED
+           DISPLAY 'Absolute brake temperature: '
+               ABSOLUTE-TEMP-FORMATTED
+
+           PERFORM CHECK-SAFE-TEMPERATURE-THRESHOLD
+           PERFORM LOG-BRAKE-RUN
+           PERFORM WRITE-CONTROL-TOTALS
 
            GOBACK
-           .
\ No newline at end of file
+           .
+
+      *---------------------------------------------------------------
+      * Calls the shared LOGERROR routine to append one record to
+      * ERROR-LOG-FILE for the problem just found. WS-ERR-PARAGRAPH-
+      * NAME, WS-ERR-DESCRIPTION and WS-ERR-OFFENDING-DATA must be set
+      * by the calling paragraph before this is performed.
+
+       LOG-BRAKES-ERROR.
+           CALL 'LOGERROR' USING WS-ERR-PROGRAM-NAME
+               WS-ERR-PARAGRAPH-NAME WS-ERR-DESCRIPTION
+               WS-ERR-OFFENDING-DATA
+           END-CALL.
+
+      *---------------------------------------------------------------
+      * Lets a caller such as BATCHRUN supply the unit ID, route ID
+      * and starting brake temperature for this run via BRAKE-RUN-
+      * CONTROL-FILE instead of an operator typing them in, so BRAKES
+      * can run unattended as a batch step. The record is consumed
+      * once and the file cleared back to empty so a later standalone
+      * run falls back to the interactive prompts.
+
+       LOAD-BRAKE-RUN-CONTROL.
+           OPEN INPUT BRAKE-RUN-CONTROL-FILE
+           READ BRAKE-RUN-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE BRC-UNIT-ID TO WS-UNIT-ID
+                   MOVE BRC-ROUTE-ID TO WS-ROUTE-ID
+                   MOVE BRC-START-TEMP-CELSIUS TO WS-START-TEMP-CELSIUS
+                   SET BRAKE-RUN-PARMS-SUPPLIED TO TRUE
+           END-READ
+           CLOSE BRAKE-RUN-CONTROL-FILE
+           IF BRAKE-RUN-PARMS-SUPPLIED
+               OPEN OUTPUT BRAKE-RUN-CONTROL-FILE
+               CLOSE BRAKE-RUN-CONTROL-FILE
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Guards the deltaT-Celsius divide against an mc (mass times
+      * specific heat) that is zero or below a reasonable minimum: a
+      * vehicle master record with a missing, zero, or garbage-but-
+      * nonzero brake mass or specific heat would otherwise either
+      * abend the divide or, if it snuck through as a small positive
+      * value, blow deltaT-Celsius up to a meaningless spike. Either
+      * way this run's own default brake specifications are
+      * substituted so the route calculation can still complete.
+
+       CHECK-VALID-BRAKE-MASS.
+           IF mc NOT > MIN-VALID-MC
+               DISPLAY '*** WARNING: brake mass x specific heat is '
+                   'below the minimum plausible value for unit '
+                   WS-UNIT-ID
+                   ' - using default brake specifications instead ***'
+               MOVE 'CHECK-VALID-BRAKE-MASS' TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'brake mass times specific heat is below minimum'
+                   TO WS-ERR-DESCRIPTION
+               MOVE WS-UNIT-ID TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-BRAKES-ERROR
+               COMPUTE mc =
+                   DEFAULT-BRAKE-MASS-KG * DEFAULT-SPECIFIC-HEAT
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Compares the computed temperature rise against the configured
+      * safe maximum and raises a clearly flagged WARNING when it is
+      * exceeded, instead of leaving a dispatcher to interpret a bare
+      * number.
+
+       CHECK-SAFE-TEMPERATURE-THRESHOLD.
+           IF deltaT-Celsius > MAX-SAFE-TEMP-RISE-CELSIUS
+               SET TEMP-RISE-EXCEEDS-SAFE-LIMIT TO TRUE
+               DISPLAY '*** WARNING: brake temperature rise '
+                   deltaT-Celsius-Formatted
+                   ' exceeds the safe limit of '
+                   MAX-SAFE-TEMP-RISE-CELSIUS ' degrees C ***'
+               MOVE 'CHECK-SAFE-TEMPERATURE-THRESHOLD'
+                   TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'brake temperature rise exceeds safe limit'
+                   TO WS-ERR-DESCRIPTION
+               MOVE WS-UNIT-ID TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-BRAKES-ERROR
+           END-IF
+           IF ABSOLUTE-TEMP-CELSIUS > MAX-SAFE-ABSOLUTE-TEMP-CELSIUS
+               SET ABSOLUTE-TEMP-EXCEEDS-SAFE-LIMIT TO TRUE
+               DISPLAY '*** WARNING: absolute brake temperature '
+                   ABSOLUTE-TEMP-FORMATTED
+                   ' exceeds the safe limit of '
+                   MAX-SAFE-ABSOLUTE-TEMP-CELSIUS ' degrees C ***'
+               MOVE 'CHECK-SAFE-TEMPERATURE-THRESHOLD'
+                   TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'absolute brake temperature exceeds safe limit'
+                   TO WS-ERR-DESCRIPTION
+               MOVE WS-UNIT-ID TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-BRAKES-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Appends one record to BRAKE-LOG-FILE for this run so brake
+      * temperature trends can be tracked by unit and route over time.
+
+       LOG-BRAKE-RUN.
+           CALL 'DATECHK' USING WS-RUN-DATE WS-DATE-VALID-FLAG
+           END-CALL
+           IF NOT RUN-DATE-IS-VALID
+               DISPLAY '*** WARNING: run date ' WS-RUN-DATE
+                   ' is not a valid calendar date ***'
+               MOVE 'LOG-BRAKE-RUN' TO WS-ERR-PARAGRAPH-NAME
+               MOVE 'run date is not a valid calendar date'
+                   TO WS-ERR-DESCRIPTION
+               MOVE WS-RUN-DATE TO WS-ERR-OFFENDING-DATA
+               PERFORM LOG-BRAKES-ERROR
+           END-IF
+           MOVE Mgh TO WS-MGH-FOR-LOG
+           OPEN EXTEND BRAKE-LOG-FILE
+           MOVE WS-UNIT-ID TO BLG-UNIT-ID
+           MOVE WS-ROUTE-ID TO BLG-ROUTE-ID
+           MOVE WS-RUN-DATE TO BLG-RUN-DATE
+           MOVE WS-RUN-TIME TO BLG-RUN-TIME
+           MOVE WS-MGH-FOR-LOG TO BLG-MGH
+           MOVE WS-START-TEMP-CELSIUS TO BLG-START-TEMP-CELSIUS
+           MOVE deltaT-Celsius TO BLG-DELTA-T-CELSIUS
+           MOVE ABSOLUTE-TEMP-CELSIUS TO BLG-ABSOLUTE-TEMP-CELSIUS
+           IF TEMP-RISE-EXCEEDS-SAFE-LIMIT
+               OR ABSOLUTE-TEMP-EXCEEDS-SAFE-LIMIT
+               MOVE 'Y' TO BLG-WARNING-FLAG
+           ELSE
+               MOVE 'N' TO BLG-WARNING-FLAG
+           END-IF
+           WRITE BRAKE-LOG-RECORD
+           CLOSE BRAKE-LOG-FILE.
+
+      *---------------------------------------------------------------
+      * Loads the fleet vehicle master into VEHICLE-TABLE once at
+      * program start so the unit entered at WS-UNIT-ID can be looked
+      * up.
+
+       LOAD-VEHICLE-MASTER.
+           OPEN INPUT VEHICLE-MASTER-FILE
+           PERFORM UNTIL END-OF-VEHICLE-MASTER-FILE
+               READ VEHICLE-MASTER-FILE
+                   AT END
+                       SET END-OF-VEHICLE-MASTER-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-VEHICLE-TABLE-COUNT
+                       MOVE VHM-UNIT-ID
+                           TO VHM-TBL-UNIT-ID(WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-BRAKE-MASS-KG
+                           TO VHM-TBL-BRAKE-MASS-KG
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-SPECIFIC-HEAT
+                           TO VHM-TBL-SPECIFIC-HEAT
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-WEIGHT-KG
+                           TO VHM-TBL-WEIGHT-KG
+                               (WS-VEHICLE-TABLE-COUNT)
+                       MOVE VHM-OUT-OF-SERVICE-FLAG
+                           TO VHM-TBL-OUT-OF-SERVICE-FLAG
+                               (WS-VEHICLE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE VEHICLE-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * Sets m, sh and w from VEHICLE-TABLE for WS-UNIT-ID. Falls back
+      * to the DEFAULT-VEHICLE-VALUES and warns when the unit is not
+      * on file, so an unrecognized unit still produces a number
+      * instead of an uninitialized calculation.
+
+       LOOKUP-VEHICLE.
+           SET VEHICLE-TABLE-IDX TO 1
+           SEARCH VEHICLE-TABLE-ENTRY
+               AT END
+                   DISPLAY 'BRAKES: no vehicle master record for '
+                       'unit ' WS-UNIT-ID ' - using default brake '
+                       'specifications'
+                   MOVE 'LOOKUP-VEHICLE' TO WS-ERR-PARAGRAPH-NAME
+                   MOVE 'no vehicle master record for unit'
+                       TO WS-ERR-DESCRIPTION
+                   MOVE WS-UNIT-ID TO WS-ERR-OFFENDING-DATA
+                   PERFORM LOG-BRAKES-ERROR
+                   MOVE DEFAULT-BRAKE-MASS-KG TO m
+                   MOVE DEFAULT-SPECIFIC-HEAT TO sh
+                   MOVE DEFAULT-WEIGHT-KG TO w
+               WHEN VHM-TBL-UNIT-ID(VEHICLE-TABLE-IDX) = WS-UNIT-ID
+                   MOVE VHM-TBL-BRAKE-MASS-KG(VEHICLE-TABLE-IDX) TO m
+                   MOVE VHM-TBL-SPECIFIC-HEAT(VEHICLE-TABLE-IDX) TO sh
+                   MOVE VHM-TBL-WEIGHT-KG(VEHICLE-TABLE-IDX) TO w
+                   IF VHM-TBL-OUT-OF-SERVICE(VEHICLE-TABLE-IDX)
+                       DISPLAY '*** WARNING: unit ' WS-UNIT-ID
+                           ' is flagged OUT OF SERVICE - route '
+                           'calculation is proceeding anyway ***'
+                   END-IF
+           END-SEARCH.
+
+      *---------------------------------------------------------------
+      * Reads every segment of ROUTE-FILE and accumulates Mgh, the
+      * total gravitational potential energy converted to brake heat
+      * over the whole route.
+
+       ACCUMULATE-ROUTE-HEAT-LOAD.
+           OPEN INPUT ROUTE-FILE
+           PERFORM UNTIL END-OF-ROUTE-FILE
+               READ ROUTE-FILE
+                   AT END
+                       SET END-OF-ROUTE-FILE TO TRUE
+                   NOT AT END
+                       PERFORM ADD-SEGMENT-HEAT-LOAD
+               END-READ
+           END-PERFORM
+           CLOSE ROUTE-FILE.
+
+      *---------------------------------------------------------------
+      * A climb or a flat segment does not load the brakes; only a
+      * descending segment (negative elevation change) converts
+      * potential energy to brake heat.
+
+       ADD-SEGMENT-HEAT-LOAD.
+           ADD 1 TO WS-CONTROL-RECORD-COUNT
+           IF RSG-ELEVATION-CHANGE-METERS < 0
+               COMPUTE WS-SEGMENT-ELEVATION-LOSS =
+                   FUNCTION ABS(RSG-ELEVATION-CHANGE-METERS)
+               COMPUTE Mgh = Mgh + (w * a * WS-SEGMENT-ELEVATION-LOSS)
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Appends this run's route-segment record count to CONTROL-
+      * TOTALS-FILE so BATCHRUN can print a balancing report across
+      * the whole nightly batch once every step has run. A hash total
+      * is not meaningful for route/vehicle data, so CTL-HASH-TOTAL
+      * is written as zero.
+
+       WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           MOVE 'BRAKES' TO CTL-PROGRAM-NAME
+           MOVE WS-CONTROL-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE 0 TO CTL-HASH-TOTAL
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           MOVE WS-RUN-TIME TO CTL-RUN-TIME
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTALS-FILE.
