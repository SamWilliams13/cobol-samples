@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:        EXCRATE
+      *
+      * Record layout for EXCHANGE-RATE-FILE, the currency-exchange-
+      * rate table keyed by ISO currency code. EXR-EXCHANGE-RATE is
+      * the number of home-currency units equal to one unit of
+      * EXR-CURRENCY-CODE.
+      *****************************************************************
+       01  EXCHANGE-RATE-RECORD.
+           05  EXR-CURRENCY-CODE        PIC X(03).
+           05  EXR-EXCHANGE-RATE        PIC S9(03)V9(06)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
