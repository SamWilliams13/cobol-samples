@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:        ERRLOG
+      *
+      * Record layout for ERROR-LOG-FILE, the shared error log any
+      * program in this system can append to via the LOGERROR
+      * subprogram, so operations has one place to check after a
+      * batch run instead of scrolling back through SYSOUT for each
+      * job step.
+      *****************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ERL-PROGRAM-NAME             PIC X(08).
+           05  ERL-PARAGRAPH-NAME           PIC X(30).
+           05  ERL-DESCRIPTION              PIC X(60).
+           05  ERL-OFFENDING-DATA           PIC X(30).
+           05  ERL-LOG-DATE                 PIC X(08).
+           05  ERL-LOG-TIME                 PIC X(08).
