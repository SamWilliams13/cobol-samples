@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:        HAZMAN
+      *
+      * Record layout for HAZMAT-MANIFEST-FILE, the shipping manifest
+      * INVCALC writes one record to for every hazmat-flagged invoice
+      * line, so hazardous-materials lines can be tracked separately
+      * from the regular invoice report.
+      *****************************************************************
+       01  HAZMAT-MANIFEST-RECORD.
+           05  HZM-INV-DATE             PIC X(08).
+           05  HZM-INV-NUMBER           PIC X(08).
+           05  HZM-CUSTOMER-NAME        PIC X(19).
+           05  HZM-SHIP-STATE           PIC X(02).
+           05  HZM-SKU                  PIC X(10).
+           05  HZM-QUANTITY             PIC S9(05)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
