@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Copybook:        VEHMAST
+      *
+      * Record layout for VEHICLE-MASTER-FILE, the fleet vehicle
+      * master keyed by truck/unit ID. Supplies the per-unit brake
+      * mass, specific heat, and gross weight BRAKES needs instead of
+      * assuming every unit matches one demo truck.
+      *****************************************************************
+       01  VEHICLE-MASTER-RECORD.
+           05  VHM-UNIT-ID                  PIC X(06).
+           05  VHM-BRAKE-MASS-KG            PIC 9(05)V9(01).
+           05  VHM-SPECIFIC-HEAT            PIC 9(05)V9(01).
+           05  VHM-WEIGHT-KG                PIC 9(06).
+      * True/false-by-sign convention: 1 = in service, -1 = out of
+      * service. Maintained by VEHSTAT, which appends every change to
+      * VEHICLE-STATUS-AUDIT-FILE.
+           05  VHM-OUT-OF-SERVICE-FLAG      PIC S9 VALUE 1
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+               88  VHM-IN-SERVICE               VALUE 1.
+               88  VHM-OUT-OF-SERVICE           VALUE -1.
