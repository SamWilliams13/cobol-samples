@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook:        CHECKIN
+      *
+      * Record layout for CHECK-IN-LOG, the audit trail of drivers
+      * checked in through HELLO: who checked in, and when.
+      *****************************************************************
+       01  CHECK-IN-LOG-RECORD.
+           05  CKI-NAME                     PIC X(80).
+           05  CKI-DATE                     PIC X(08).
+           05  CKI-TIME                     PIC X(08).
