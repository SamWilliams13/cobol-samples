@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook:        VEHTRAN
+      *
+      * Record layout for VEHICLE-STATUS-TRANS-FILE, one transaction
+      * per unit whose out-of-service flag VEHSTAT is to toggle.
+      *****************************************************************
+       01  VEHICLE-STATUS-TRANS-RECORD.
+           05  VST-UNIT-ID                  PIC X(06).
+           05  VST-USER-ID                  PIC X(08).
