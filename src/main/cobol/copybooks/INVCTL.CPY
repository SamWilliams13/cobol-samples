@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook:        INVCTL
+      *
+      * Record layout for INVOICE-NUMBER-CONTROL-FILE, a one-record
+      * file holding the last invoice number assigned by INVCALC.
+      * Read and incremented at the start of a run, rewritten at the
+      * end, so a batch never reuses or skips a number.
+      *****************************************************************
+       01  INVOICE-NUMBER-CONTROL-RECORD.
+           05  INC-LAST-INVOICE-NUMBER  PIC 9(08).
