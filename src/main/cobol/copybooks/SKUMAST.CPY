@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:        SKUMAST
+      *
+      * Record layout for SKU-MASTER-FILE, the product master used to
+      * validate invoice line items against known SKUs and prices.
+      *****************************************************************
+       01  SKU-MASTER-RECORD.
+           05  SKM-SKU                  PIC X(10).
+           05  SKM-DESCRIPTION          PIC X(20).
+           05  SKM-UNIT-PRICE           PIC S9(05)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
