@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:        TAXRATE
+      *
+      * Record layout for TAX-RATE-FILE, the sales-tax-rate table
+      * keyed by ship-to state code. A rate of zero means the state
+      * charges no sales tax.
+      *****************************************************************
+       01  TAX-RATE-RECORD.
+           05  TXR-STATE-CODE           PIC X(02).
+           05  TXR-TAX-RATE             PIC SV9(05)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
