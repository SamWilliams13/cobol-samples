@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:        BRAKECTL
+      *
+      * Record layout for BRAKE-RUN-CONTROL-FILE, a one-record file a
+      * caller such as BATCHRUN can populate with the truck/unit ID,
+      * route ID, and starting brake temperature for a run so BRAKES
+      * does not have to prompt an operator for them. BRAKES consumes
+      * the record once, at the start of a run, and clears the file
+      * back to empty afterward - a run with nobody to populate it
+      * falls back to its normal interactive prompts.
+      *****************************************************************
+       01  BRAKE-RUN-CONTROL-RECORD.
+           05  BRC-UNIT-ID                  PIC X(06).
+           05  BRC-ROUTE-ID                 PIC X(08).
+           05  BRC-START-TEMP-CELSIUS       PIC S9(03)V9(02)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
