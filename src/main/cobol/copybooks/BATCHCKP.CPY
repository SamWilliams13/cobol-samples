@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:        BATCHCKP
+      *
+      * Record layout for BATCH-CHECKPOINT-FILE, a one-record file
+      * holding the number of the last nightly-batch step BATCHRUN
+      * completed successfully. Read at the start of a run so a
+      * restart after a failed step resumes there instead of
+      * re-running steps that already finished; rewritten after each
+      * step completes and reset to zero once the whole job finishes.
+      *****************************************************************
+       01  BATCH-CHECKPOINT-RECORD.
+           05  BCP-LAST-COMPLETED-STEP  PIC 9(02).
