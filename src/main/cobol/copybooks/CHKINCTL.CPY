@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:        CHKINCTL
+      *
+      * Record layout for CHECK-IN-NAME-CONTROL-FILE, a one-record
+      * file a caller such as BATCHRUN can populate with the name to
+      * check in so HELLO does not have to prompt an operator for it.
+      * HELLO consumes the record once, at the start of a run, and
+      * clears the file back to empty afterward - a run with nobody
+      * to populate it falls back to its normal interactive prompt.
+      *****************************************************************
+       01  CHECK-IN-NAME-CONTROL-RECORD.
+           05  CIC-FRIEND-NAME              PIC X(80).
