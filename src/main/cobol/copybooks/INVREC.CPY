@@ -0,0 +1,31 @@
+      *****************************************************************
+      * Copybook:        INVREC
+      *
+      * Record layout for INVOICE-FILE. Each invoice is a header
+      * record (IFR-RECORD-TYPE = 'H') followed by IFR-LINE-COUNT
+      * detail records (IFR-RECORD-TYPE = 'D'), one per invoice line.
+      *****************************************************************
+       01  INVOICE-FILE-RECORD.
+           05  IFR-RECORD-TYPE          PIC X.
+               88  IFR-IS-HEADER        VALUE 'H'.
+               88  IFR-IS-DETAIL        VALUE 'D'.
+           05  IFR-DATA.
+               10  IFR-HEADER-DATA.
+                   15  IFR-INV-DATE         PIC X(08).
+                   15  IFR-INV-NUMBER       PIC X(08).
+                   15  IFR-INV-RETURN       PIC X.
+                   15  IFR-SHIP-STATE       PIC X(02).
+                   15  IFR-LINE-COUNT       PIC 9(05).
+                   15  IFR-CUSTOMER-NAME    PIC X(19).
+      * Currency the invoice is priced in (ISO 4217 alpha code, e.g.
+      * USD, EUR, CAD). Spaces means the home currency.
+                   15  IFR-CURRENCY-CODE    PIC X(03).
+               10  IFR-DETAIL-DATA REDEFINES IFR-HEADER-DATA.
+                   15  IFR-SKU              PIC X(10).
+                   15  IFR-UNIT-PRICE       PIC S9(05)V99
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+                   15  IFR-QUANTITY         PIC S9(05)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+                   15  IFR-TAXABLE          PIC X.
+                   15  IFR-HAZMAT           PIC X.
+                   15  FILLER               PIC X(20).
