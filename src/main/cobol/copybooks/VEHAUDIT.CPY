@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:        VEHAUDIT
+      *
+      * Record layout for VEHICLE-STATUS-AUDIT-FILE. VEHSTAT appends
+      * one record every time a unit's out-of-service flag is toggled,
+      * so a truck being pulled from or returned to service is on
+      * record instead of tracked on a whiteboard.
+      *****************************************************************
+       01  VEHICLE-STATUS-AUDIT-RECORD.
+           05  VSA-UNIT-ID                  PIC X(06).
+           05  VSA-OLD-STATUS               PIC X(15).
+           05  VSA-NEW-STATUS               PIC X(15).
+           05  VSA-CHANGED-BY-USER          PIC X(08).
+           05  VSA-CHANGE-DATE              PIC X(08).
+           05  VSA-CHANGE-TIME              PIC X(08).
