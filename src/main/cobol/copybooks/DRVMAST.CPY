@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook:        DRVMAST
+      *
+      * Record layout for DRIVER-MASTER-FILE, the driver/employee
+      * roster HELLO checks an entered name against before issuing a
+      * check-in greeting.
+      *****************************************************************
+       01  DRIVER-MASTER-RECORD.
+           05  DRV-NAME                     PIC X(80).
