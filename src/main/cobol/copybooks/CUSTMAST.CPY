@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:        CUSTMAST
+      *
+      * Record layout for CUSTOMER-MASTER-FILE, the accounts-receivable
+      * snapshot INVCALC checks before processing an invoice for a
+      * customer: current balance, how long the oldest open item has
+      * been past due, and the credit limit.
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CST-CUSTOMER-NAME            PIC X(19).
+           05  CST-BALANCE                  PIC S9(07)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CST-DAYS-PAST-DUE            PIC 9(03).
+           05  CST-CREDIT-LIMIT             PIC S9(07)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
