@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:        CTLTOTAL
+      *
+      * Record layout for CONTROL-TOTALS-FILE. Each batch program
+      * appends one record per run recording how many input records
+      * it processed, so BATCHRUN can print a balancing report across
+      * the whole nightly batch. CTL-HASH-TOTAL is a hash total of a
+      * key field (e.g. invoice number) where one is meaningful for
+      * the program, and zero otherwise.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-PROGRAM-NAME         PIC X(08).
+           05  CTL-RECORD-COUNT         PIC 9(07).
+           05  CTL-HASH-TOTAL           PIC 9(11).
+           05  CTL-RUN-DATE             PIC X(08).
+           05  CTL-RUN-TIME             PIC X(08).
