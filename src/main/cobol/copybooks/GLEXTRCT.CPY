@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Copybook:        GLEXTRCT
+      *
+      * Record layout for GL-EXTRACT-FILE, the fixed-layout extract
+      * accounting imports into the general ledger system. One record
+      * is written per invoice processed by INVCALC.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GLX-INV-DATE             PIC X(08).
+           05  GLX-INV-NUMBER           PIC X(08).
+           05  GLX-TOTAL-BEFORE-TAX     PIC S9(07)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  GLX-TOTAL-SALES-TAX      PIC S9(05)V9(03)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  GLX-TOTAL-AMOUNT         PIC S9(07)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+      * Currency GLX-TOTAL-AMOUNT is denominated in, and the same
+      * total converted to the home currency at the exchange rate in
+      * effect when the invoice was processed, so consolidated ledger
+      * reporting does not have to convert foreign-currency invoices
+      * itself.
+           05  GLX-CURRENCY-CODE        PIC X(03).
+           05  GLX-HOME-CURRENCY-TOTAL  PIC S9(07)V99
+                         SIGN IS TRAILING SEPARATE CHARACTER.
