@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook:        BRAKELOG
+      *
+      * Record layout for BRAKE-LOG-FILE. BRAKES appends one record
+      * per run so brake temperature trends can be tracked by truck
+      * and route over time instead of only ever seeing the most
+      * recent number.
+      *****************************************************************
+       01  BRAKE-LOG-RECORD.
+           05  BLG-UNIT-ID                  PIC X(06).
+           05  BLG-ROUTE-ID                 PIC X(08).
+           05  BLG-RUN-DATE                 PIC X(08).
+           05  BLG-RUN-TIME                 PIC X(08).
+           05  BLG-MGH                      PIC 9(09)V9(02).
+           05  BLG-START-TEMP-CELSIUS       PIC S9(05)V9(02)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  BLG-DELTA-T-CELSIUS          PIC S9(05)V9(02)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  BLG-ABSOLUTE-TEMP-CELSIUS    PIC S9(05)V9(02)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  BLG-WARNING-FLAG             PIC X.
+               88  BLG-WARNING-PRESENT          VALUE 'Y'.
