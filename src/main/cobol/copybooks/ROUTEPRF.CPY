@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:        ROUTEPRF
+      *
+      * Record layout for ROUTE-FILE, a route profile expressed as a
+      * series of segments (grade, length, elevation change) run in
+      * order. A negative elevation change is a descent; BRAKES
+      * accumulates heat load from the descending segments.
+      *****************************************************************
+       01  ROUTE-SEGMENT-RECORD.
+           05  RSG-SEGMENT-NUMBER           PIC 9(03).
+           05  RSG-GRADE-PERCENT            PIC S9(02)V9(01)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
+           05  RSG-LENGTH-METERS            PIC 9(06).
+           05  RSG-ELEVATION-CHANGE-METERS  PIC S9(05)
+                         SIGN IS TRAILING SEPARATE CHARACTER.
