@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:        NAMEROST
+      *
+      * Record layout for NAME-ROSTER-FILE, the list of names STRINGIT
+      * formats into a directory report and mailing labels.
+      *****************************************************************
+       01  NAME-ROSTER-RECORD.
+           05  NMR-FAMILY-NAME              PIC X(20).
+           05  NMR-GIVEN-NAME                PIC X(20).
+           05  NMR-MIDDLE-NAME               PIC X(20).
+           05  NMR-SUFFIX                    PIC X(10).
